@@ -0,0 +1,245 @@
+//HERC01D  JOB (COBOL),'SAMPDIR',CLASS=A,MSGCLASS=H,                    00000100
+//             REGION=8M,TIME=1440,                                     00000200
+//             MSGLEVEL=(1,1),                                          00000300
+//             NOTIFY=HERC01                                            00000400
+//*  ALPHABETICAL DIRECTORY-STYLE VARIANT OF SAMPLE -- THE SORT STEP    00000410
+//*  BELOW PUTS ACCTFILE INTO CUSTOMER-NAME ORDER AHEAD OF THE PRINT    00000420
+//*  STEP SO THE REPORT CAN GROUP BY FIRST LETTER WITH A BREAK LINE     00000430
+//*  AND PER-LETTER SUBTOTAL.                                           00000440
+//SORTSTEP EXEC PGM=SORT                                                00000450
+//SYSOUT   DD SYSOUT=*                                                  00000460
+//SORTIN   DD DISP=SHR,DSN=HERC01.SOURCE.SAMPDATA                       00000470
+//SORTOUT  DD DSN=HERC01.SAMPLE.ACCTSORT,DISP=(,CATLG),                 00000480
+//             DCB=(DSORG=PS,LRECL=43,BLKSIZE=4300,RECFM=FB),           00000490
+//             SPACE=(TRK,(5,5),RLSE)                                   00000495
+//SYSIN    DD *                                                         00000500
+  SORT FIELDS=(10,21,CH,A)                                              00000510
+/*                                                                      00000520
+//SAMPDIR  EXEC COBUCG,                                                 00000530
+//             PARM.COB='FLAGW,LOAD,SUPMAP,SIZE=2048K,BUF=1024K'        00000600
+//COB.SYSPUNCH DD DUMMY                                                 00000700
+//COB.SYSIN DD *                                                        00000800
+      ********************************************************          00000900
+      * A SIMPLE COBOL PROGRAM I USE TO TEST STUFF AS I LEARN.          00001000
+      ********************************************************          00001100
+       IDENTIFICATION DIVISION.                                         00001200
+       PROGRAM-ID. SAMPDIR.                                             00001300
+       AUTHOR. KRIS W KEENER.                                           00001400
+       INSTALLATION.   THE LAB.                                         00001500
+       DATE-WRITTEN.   AUGUST 08 2026.                                  00001600
+       DATE-COMPILED.  AUGUST 08 2026.                                  00001700
+       SECURITY. HOME USE ONLY.                                         00001800
+       REMARKS. ALPHABETICAL DIRECTORY-STYLE VARIANT OF SAMPLE.         00001900
+           EXPECTS ACCTFILE PRESORTED ON CUSTOMER-NAME BY THE           00002000
+           SORTSTEP ABOVE; GROUPS THE PRINTED OUTPUT BY THE FIRST       00002100
+           LETTER OF CUSTOMER-NAME WITH A BREAK LINE AND PER-LETTER     00002200
+           SUBTOTAL OF PRINT-BILLING-AMOUNT.                            00002300
+      *>                                                                00002400
+      *>                                                                00002500
+       ENVIRONMENT DIVISION.                                            00002600
+      **                                                                00002700
+       CONFIGURATION SECTION.                                           00002800
+       SOURCE-COMPUTER.    IBM-370.                                     00002900
+       OBJECT-COMPUTER.    IBM-370.                                     00003000
+      **                                                                00003100
+       INPUT-OUTPUT SECTION.                                            00003200
+       FILE-CONTROL.                                                    00003300
+           SELECT ACCTFILE, ASSIGN TO UT-S-ACCTFILE.                    00003400
+           SELECT PRINTFILE, ASSIGN TO UT-S-SYSOUT.                     00003500
+           SELECT REJECTFILE, ASSIGN TO UT-S-REJECTFILE.                00003510
+      *>                                                                00003600
+      *>                                                                00003700
+       DATA DIVISION.                                                   00003800
+      **                                                                00003900
+       FILE SECTION.                                                    00004000
+       FD  ACCTFILE, RECORDING MODE IS F,                               00004100
+           RECORD CONTAINS 43 CHARACTERS,                               00004200
+           BLOCK CONTAINS 100 RECORDS,                                  00004300
+           LABEL RECORDS ARE STANDARD,                                  00004400
+           DATA  RECORD IS ACCTREC.                                     00004500
+       01  ACCTREC.                                                     00004600
+           02  CUSTOMER-NUMBER    PIC 9(9).                             00004700
+           02  CUSTOMER-NAME      PIC X(21).                            00004800
+           02  BILLING-AMOUNT     PIC 9(5)V99.                          00004900
+           02  DUE-DATE           PIC 9(6).                             00004910
+       FD  PRINTFILE, RECORDING MODE IS F,                              00005000
+           LABEL RECORDS ARE OMITTED,                                   00005100
+           DATA RECORD IS PRINTOUT.                                     00005200
+       01  PRINTOUT       PIC X(133).                                   00005300
+       FD  REJECTFILE, RECORDING MODE IS F,                             00005310
+           RECORD CONTAINS 9 CHARACTERS,                                00005320
+           LABEL RECORDS ARE STANDARD,                                  00005330
+           DATA  RECORD IS REJECT-RECORD.                               00005340
+       01  REJECT-RECORD.                                               00005350
+           02  REJECT-CUSTOMER-NUMBER  PIC 9(9).                        00005360
+      **                                                                00005400
+       WORKING-STORAGE SECTION.                                         00005500
+       01  PRINTDETAIL.                                                 00005600
+           02  FILLER                  PIC X VALUE SPACE.               00005700
+           02  PRINT-CUSTOMER-NUMBER   PIC 9(9).                        00005800
+           02  FILLER                  PIC XXX VALUE SPACES.            00005900
+           02  PRINT-CUSTOMER-NAME     PIC X(21).                       00006000
+           02  FILLER                  PIC XX VALUE SPACES.             00006100
+           02  PRINT-BILLING-AMOUNT    PIC $ZZ,ZZZ.99.                  00006200
+           02  FILLER                  PIC XX VALUE SPACES.             00006201
+           02  PRINT-CURRENT           PIC $Z,ZZZ.99.                   00006202
+           02  FILLER                  PIC X VALUE SPACE.               00006203
+           02  PRINT-30-DAYS           PIC $Z,ZZZ.99.                   00006204
+           02  FILLER                  PIC X VALUE SPACE.               00006205
+           02  PRINT-60-DAYS           PIC $Z,ZZZ.99.                   00006206
+           02  FILLER                  PIC X VALUE SPACE.               00006207
+           02  PRINT-61-90             PIC $Z,ZZZ.99.                   00006207A
+           02  FILLER                  PIC X VALUE SPACE.               00006207B
+           02  PRINT-90-PLUS           PIC $Z,ZZZ.99.                   00006208
+       01  TOTAL-LINE.                                                  00006210
+           02  FILLER                  PIC X(3)  VALUE '** '.           00006220
+           02  FILLER                  PIC X(16) VALUE                  00006230
+               'TOTAL CUSTOMERS '.                                      00006240
+           02  PRINT-TOTAL-CUSTOMERS   PIC ZZZ9.                        00006250
+           02  FILLER                  PIC X(3)  VALUE SPACES.          00006260
+           02  FILLER                  PIC X(13) VALUE 'TOTAL BILLED '. 00006270
+           02  PRINT-TOTAL-BILLED      PIC $Z,ZZZ,ZZZ.99.               00006280
+           02  FILLER                  PIC X(3)  VALUE ' **'.           00006290
+       01  LETTER-BREAK-LINE.                                           00006291
+           02  FILLER                  PIC X(3)  VALUE '** '.           00006292
+           02  FILLER                  PIC X(7)  VALUE 'LETTER '.       00006293
+           02  PRINT-BREAK-LETTER      PIC X(1).                        00006294
+           02  FILLER                  PIC X(4)  VALUE SPACES.          00006295
+           02  FILLER                  PIC X(13) VALUE 'TOTAL BILLED '. 00006296
+           02  PRINT-LETTER-TOTAL      PIC $Z,ZZZ,ZZZ.99.               00006297
+           02  FILLER                  PIC X(3)  VALUE ' **'.           00006298
+       01  WS-COUNTERS.                                                 00006300
+           02  WS-CUSTOMER-COUNT       PIC 9(4)    VALUE ZERO.          00006310
+           02  WS-TOTAL-BILLED         PIC 9(7)V99 VALUE ZERO.          00006320
+       01  WS-PAGE-CONTROL.                                             00006330
+           02  WS-PAGE-COUNT           PIC 9(3)    VALUE ZERO.          00006340
+           02  WS-LINE-COUNT           PIC 9(3)    VALUE ZERO.          00006350
+           02  WS-LINES-PER-PAGE       PIC 9(3)    VALUE 55.            00006360
+       01  WS-RUN-DATE                 PIC 9(6)    VALUE ZERO.          00006370
+       01  WS-AGING-WORK.                                               00006371
+           02  WS-RUN-DATE-CCYYMMDD    PIC 9(8)    VALUE ZERO.          00006372
+           02  WS-DUE-DATE-CCYYMMDD    PIC 9(8)    VALUE ZERO.          00006373
+           02  WS-RUN-DATE-INTEGER     PIC S9(9)   VALUE ZERO.          00006374
+           02  WS-DUE-DATE-INTEGER     PIC S9(9)   VALUE ZERO.          00006375
+           02  WS-DAYS-PAST-DUE        PIC S9(5)   VALUE ZERO.          00006376
+       01  WS-CURRENT-LETTER           PIC X       VALUE SPACE.         00006377
+       01  WS-LETTER-TOTAL             PIC 9(7)V99 VALUE ZERO.          00006378
+       01  HEADING-LINE-1.                                              00006380
+           02  FILLER                  PIC X(10) VALUE 'RUN DATE: '.    00006390
+           02  PRINT-RUN-DATE          PIC 99/99/99.                    00006400
+           02  FILLER                  PIC X(20) VALUE SPACES.          00006410
+           02  FILLER                  PIC X(25) VALUE                  00006420
+               'CUSTOMER DIRECTORY REPORT'.                             00006430
+           02  FILLER                  PIC X(13) VALUE SPACES.          00006440
+           02  FILLER                  PIC X(5)  VALUE 'PAGE '.         00006450
+           02  PRINT-PAGE-NUMBER       PIC ZZZ9.                        00006460
+       01  HEADING-LINE-2.                                              00006470
+           02  FILLER                  PIC X(1)  VALUE SPACE.           00006480
+           02  FILLER                  PIC X(15) VALUE 'CUSTOMER NO'.   00006490
+           02  FILLER                  PIC X(17) VALUE 'CUSTOMER NAME'. 00006500
+           02  FILLER                  PIC X(10) VALUE 'AMOUNT'.        00006510
+           02  FILLER                  PIC X(9)  VALUE 'CURRENT'.       00006520
+           02  FILLER                  PIC X(9)  VALUE '30 DAYS'.       00006530
+           02  FILLER                  PIC X(9)  VALUE '60 DAYS'.       00006540
+           02  FILLER                  PIC X(9)  VALUE '61-90'.         00006540A
+           02  FILLER                  PIC X(9)  VALUE '90+ DAYS'.      00006550
+      *>                                                                00006560
+      *>                                                                00006570
+       PROCEDURE DIVISION.                                              00006580
+           OPEN INPUT ACCTFILE, OUTPUT PRINTFILE, OUTPUT REJECTFILE.    00006590
+           ACCEPT WS-RUN-DATE FROM DATE.                                00006600
+           PERFORM WRITE-HEADINGS.                                      00006610
+       READ-A-CARD.                                                     00006620
+           READ ACCTFILE,                                               00006630
+               AT END                                                   00006640
+                   PERFORM WRITE-FINAL-LETTER-BREAK                     00006650
+                   GO TO END-OF-JOB.                                    00006660
+           IF BILLING-AMOUNT NUMERIC AND BILLING-AMOUNT NOT = ZERO      00006670
+               ADD 1 TO WS-CUSTOMER-COUNT                               00006680
+               ADD BILLING-AMOUNT TO WS-TOTAL-BILLED                    00006690
+               PERFORM CHECK-FOR-NEW-PAGE                               00006700
+               PERFORM CHECK-FOR-LETTER-BREAK                           00006710
+               ADD BILLING-AMOUNT TO WS-LETTER-TOTAL                    00006720
+               PERFORM COMPUTE-AGING                                    00006730
+               MOVE CUSTOMER-NUMBER TO PRINT-CUSTOMER-NUMBER            00006740
+               MOVE CUSTOMER-NAME TO PRINT-CUSTOMER-NAME                00006750
+               MOVE BILLING-AMOUNT TO PRINT-BILLING-AMOUNT              00006760
+               WRITE PRINTOUT FROM PRINTDETAIL AFTER ADVANCING          00006770
+                   1 LINES                                              00006780
+               ADD 1 TO WS-LINE-COUNT                                   00006790
+           ELSE                                                         00006800
+               MOVE CUSTOMER-NUMBER TO REJECT-CUSTOMER-NUMBER           00006810
+               WRITE REJECT-RECORD.                                     00006820
+           GO TO READ-A-CARD.                                           00006830
+       CHECK-FOR-NEW-PAGE.                                              00006840
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE                     00006850
+               PERFORM WRITE-HEADINGS.                                  00006860
+       CHECK-FOR-LETTER-BREAK.                                          00006870
+           IF WS-CURRENT-LETTER = SPACE                                 00006880
+               MOVE CUSTOMER-NAME(1:1) TO WS-CURRENT-LETTER             00006890
+           ELSE                                                         00006900
+               IF CUSTOMER-NAME(1:1) NOT = WS-CURRENT-LETTER            00006910
+                   PERFORM WRITE-LETTER-BREAK                           00006920
+                   MOVE CUSTOMER-NAME(1:1) TO WS-CURRENT-LETTER.        00006930
+       WRITE-LETTER-BREAK.                                              00006940
+           MOVE WS-CURRENT-LETTER TO PRINT-BREAK-LETTER.                00006950
+           MOVE WS-LETTER-TOTAL TO PRINT-LETTER-TOTAL.                  00006960
+           WRITE PRINTOUT FROM LETTER-BREAK-LINE AFTER ADVANCING        00006970
+               2 LINES.                                                 00006980
+           ADD 1 TO WS-LINE-COUNT.                                      00006990
+           MOVE ZERO TO WS-LETTER-TOTAL.                                00007000
+       WRITE-FINAL-LETTER-BREAK.                                        00007010
+           IF WS-CURRENT-LETTER NOT = SPACE                             00007020
+               PERFORM WRITE-LETTER-BREAK.                              00007030
+       COMPUTE-AGING.                                                   00007040
+           MOVE ZERO TO PRINT-CURRENT PRINT-30-DAYS                     00007050
+               PRINT-60-DAYS PRINT-61-90 PRINT-90-PLUS.                 00007060
+           STRING '20' DELIMITED BY SIZE WS-RUN-DATE DELIMITED BY SIZE  00007070
+               INTO WS-RUN-DATE-CCYYMMDD.                               00007080
+           STRING '20' DELIMITED BY SIZE DUE-DATE DELIMITED BY SIZE     00007090
+               INTO WS-DUE-DATE-CCYYMMDD.                               00007100
+           COMPUTE WS-RUN-DATE-INTEGER =                                00007110
+               FUNCTION INTEGER-OF-DATE (WS-RUN-DATE-CCYYMMDD).         00007120
+           COMPUTE WS-DUE-DATE-INTEGER =                                00007130
+               FUNCTION INTEGER-OF-DATE (WS-DUE-DATE-CCYYMMDD).         00007140
+           COMPUTE WS-DAYS-PAST-DUE =                                   00007150
+               WS-RUN-DATE-INTEGER - WS-DUE-DATE-INTEGER.               00007160
+           EVALUATE TRUE                                                00007170
+               WHEN WS-DAYS-PAST-DUE NOT > 0                            00007180
+                   MOVE BILLING-AMOUNT TO PRINT-CURRENT                 00007190
+               WHEN WS-DAYS-PAST-DUE NOT > 30                           00007200
+                   MOVE BILLING-AMOUNT TO PRINT-30-DAYS                 00007210
+               WHEN WS-DAYS-PAST-DUE NOT > 60                           00007220
+                   MOVE BILLING-AMOUNT TO PRINT-60-DAYS                 00007230
+               WHEN WS-DAYS-PAST-DUE NOT > 90                           00007230A
+                   MOVE BILLING-AMOUNT TO PRINT-61-90                   00007230B
+               WHEN OTHER                                               00007240
+                   MOVE BILLING-AMOUNT TO PRINT-90-PLUS                 00007250
+           END-EVALUATE.                                                00007260
+       WRITE-HEADINGS.                                                  00007270
+           ADD 1 TO WS-PAGE-COUNT.                                      00007280
+           MOVE WS-PAGE-COUNT TO PRINT-PAGE-NUMBER.                     00007290
+           MOVE WS-RUN-DATE TO PRINT-RUN-DATE.                          00007300
+           WRITE PRINTOUT FROM HEADING-LINE-1 AFTER ADVANCING PAGE.     00007310
+           WRITE PRINTOUT FROM HEADING-LINE-2 AFTER ADVANCING 2 LINES.  00007320
+           MOVE ZERO TO WS-LINE-COUNT.                                  00007330
+       END-OF-JOB.                                                      00007340
+           MOVE WS-CUSTOMER-COUNT TO PRINT-TOTAL-CUSTOMERS.             00007350
+           MOVE WS-TOTAL-BILLED TO PRINT-TOTAL-BILLED.                  00007360
+           WRITE PRINTOUT FROM TOTAL-LINE AFTER ADVANCING 2 LINES.      00007370
+           DISPLAY '** EOF ON SYSIN **'.                                00007380
+           CLOSE ACCTFILE, PRINTFILE, REJECTFILE.                       00007390
+           STOP RUN.                                                    00007400
+      **                                                                00007410
+/*                                                                      00007420
+//COB.SYSLIB DD DSNAME=SYS1.COBLIB,DISP=SHR                             00007430
+//GO.SYSOUT DD SYSOUT=*                                                 00007440
+//GO.CEEDUMP DD SYSOUT=*                                                00007450
+//GO.ACCTFILE DD DISP=SHR,DSN=HERC01.SAMPLE.ACCTSORT,                   00007460
+//            DCB=(DSORG=PS,LRECL=43,BLKSIZE=4300,EROPT=ABE)            00007470
+//GO.REJECTFILE DD DSN=HERC01.SAMPDIR.REJECTS,DISP=(,CATLG),            00007480
+//            DCB=(DSORG=PS,LRECL=9,BLKSIZE=900,RECFM=FB),              00007490
+//            SPACE=(TRK,(1,1),RLSE)                                    00007500
+//SYSIN DD *                                                            00007510
+/*                                                                      00007520
+/&                                                                      00007530
