@@ -30,13 +30,14 @@
        FILE-CONTROL.                                                    00003000
            SELECT ACCTFILE, ASSIGN TO UT-S-ACCTFILE.                    00003100
            SELECT PRINTFILE, ASSIGN TO UT-S-SYSOUT.                     00003200
+           SELECT REJECTFILE, ASSIGN TO UT-S-REJECTFILE.                00003210
       *>                                                                00003300
       *>                                                                00003400
        DATA DIVISION.                                                   00003500
       **                                                                00003600
        FILE SECTION.                                                    00003700
        FD  ACCTFILE, RECORDING MODE IS F,                               00003800
-           RECORD CONTAINS 37 CHARACTERS,                               00003900
+           RECORD CONTAINS 43 CHARACTERS,                               00003900
            BLOCK CONTAINS 100 RECORDS,                                  00004000
            LABEL RECORDS ARE STANDARD,                                  00004100
            DATA  RECORD IS ACCTREC.                                     00004200
@@ -44,10 +45,17 @@
            02  CUSTOMER-NUMBER    PIC 9(9).                             00004400
            02  CUSTOMER-NAME      PIC X(21).                            00004500
            02  BILLING-AMOUNT     PIC 9(5)V99.                          00004600
+           02  DUE-DATE           PIC 9(6).                             00004610
        FD  PRINTFILE, RECORDING MODE IS F,                              00004700
            LABEL RECORDS ARE OMITTED,                                   00004800
            DATA RECORD IS PRINTOUT.                                     00004900
        01  PRINTOUT       PIC X(133).                                   00005000
+       FD  REJECTFILE, RECORDING MODE IS F,                             00005010
+           RECORD CONTAINS 9 CHARACTERS,                                00005020
+           LABEL RECORDS ARE STANDARD,                                  00005030
+           DATA  RECORD IS REJECT-RECORD.                               00005040
+       01  REJECT-RECORD.                                               00005050
+           02  REJECT-CUSTOMER-NUMBER  PIC 9(9).                        00005060
       **                                                                00005100
        WORKING-STORAGE SECTION.                                         00005200
        01  PRINTDETAIL.                                                 00005300
@@ -57,23 +65,122 @@
            02  PRINT-CUSTOMER-NAME     PIC X(21).                       00005700
            02  FILLER                  PIC XX VALUE SPACES.             00005800
            02  PRINT-BILLING-AMOUNT    PIC $ZZ,ZZZ.99.                  00005900
+           02  FILLER                  PIC XX VALUE SPACES.             00005901
+           02  PRINT-CURRENT           PIC $Z,ZZZ.99.                   00005902
+           02  FILLER                  PIC X VALUE SPACE.               00005903
+           02  PRINT-30-DAYS           PIC $Z,ZZZ.99.                   00005904
+           02  FILLER                  PIC X VALUE SPACE.               00005905
+           02  PRINT-60-DAYS           PIC $Z,ZZZ.99.                   00005906
+           02  FILLER                  PIC X VALUE SPACE.               00005907
+           02  PRINT-61-90             PIC $Z,ZZZ.99.                   00005907A
+           02  FILLER                  PIC X VALUE SPACE.               00005907B
+           02  PRINT-90-PLUS           PIC $Z,ZZZ.99.                   00005908
+       01  TOTAL-LINE.                                                  00005910
+           02  FILLER                  PIC X(3)  VALUE '** '.           00005920
+           02  FILLER                  PIC X(16) VALUE                  00005930
+               'TOTAL CUSTOMERS '.                                      00005940
+           02  PRINT-TOTAL-CUSTOMERS   PIC ZZZ9.                        00005950
+           02  FILLER                  PIC X(3)  VALUE SPACES.          00005960
+           02  FILLER                  PIC X(13) VALUE 'TOTAL BILLED '. 00005970
+           02  PRINT-TOTAL-BILLED      PIC $Z,ZZZ,ZZZ.99.               00005980
+           02  FILLER                  PIC X(3)  VALUE ' **'.           00005990
+       01  WS-COUNTERS.                                                 00005995
+           02  WS-CUSTOMER-COUNT       PIC 9(4)    VALUE ZERO.          00005996
+           02  WS-TOTAL-BILLED         PIC 9(7)V99 VALUE ZERO.          00005997
+       01  WS-PAGE-CONTROL.                                             00006010
+           02  WS-PAGE-COUNT           PIC 9(3)    VALUE ZERO.          00006020
+           02  WS-LINE-COUNT           PIC 9(3)    VALUE ZERO.          00006030
+           02  WS-LINES-PER-PAGE       PIC 9(3)    VALUE 55.            00006040
+       01  WS-RUN-DATE                 PIC 9(6)    VALUE ZERO.          00006050
+       01  WS-AGING-WORK.                                               00006051
+           02  WS-RUN-DATE-CCYYMMDD    PIC 9(8)    VALUE ZERO.          00006052
+           02  WS-DUE-DATE-CCYYMMDD    PIC 9(8)    VALUE ZERO.          00006053
+           02  WS-RUN-DATE-INTEGER     PIC S9(9)   VALUE ZERO.          00006054
+           02  WS-DUE-DATE-INTEGER     PIC S9(9)   VALUE ZERO.          00006055
+           02  WS-DAYS-PAST-DUE        PIC S9(5)   VALUE ZERO.          00006056
+       01  HEADING-LINE-1.                                              00006060
+           02  FILLER                  PIC X(10) VALUE 'RUN DATE: '.    00006070
+           02  PRINT-RUN-DATE          PIC 99/99/99.                    00006080
+           02  FILLER                  PIC X(20) VALUE SPACES.          00006090
+           02  FILLER                  PIC X(24) VALUE                  00006100
+               'CUSTOMER BILLING REPORT'.                               00006110
+           02  FILLER                  PIC X(15) VALUE SPACES.          00006120
+           02  FILLER                  PIC X(5)  VALUE 'PAGE '.         00006130
+           02  PRINT-PAGE-NUMBER       PIC ZZZ9.                        00006140
+       01  HEADING-LINE-2.                                              00006150
+           02  FILLER                  PIC X(1)  VALUE SPACE.           00006160
+           02  FILLER                  PIC X(15) VALUE 'CUSTOMER NO'.   00006170
+           02  FILLER                  PIC X(17) VALUE 'CUSTOMER NAME'. 00006180
+           02  FILLER                  PIC X(10) VALUE 'AMOUNT'.        00006190
+           02  FILLER                  PIC X(9)  VALUE 'CURRENT'.       00006191
+           02  FILLER                  PIC X(9)  VALUE '30 DAYS'.       00006192
+           02  FILLER                  PIC X(9)  VALUE '60 DAYS'.       00006193
+           02  FILLER                  PIC X(9)  VALUE '61-90'.         00006193A
+           02  FILLER                  PIC X(9)  VALUE '90+ DAYS'.      00006194
       *>                                                                00006000
       *>                                                                00006100
        PROCEDURE DIVISION.                                              00006200
-           OPEN INPUT ACCTFILE, OUTPUT PRINTFILE.                       00006300
-           MOVE SPACES TO PRINTOUT.                                     00006400
-           WRITE PRINTOUT AFTER POSITIONING 0 LINES.                    00006500
+           OPEN INPUT ACCTFILE, OUTPUT PRINTFILE, OUTPUT REJECTFILE.    00006300
+           ACCEPT WS-RUN-DATE FROM DATE.                                00006310
+           PERFORM WRITE-HEADINGS.                                      00006320
        READ-A-CARD.                                                     00006600
            READ ACCTFILE, AT END GO TO END-OF-JOB.                      00006700
-           MOVE CUSTOMER-NUMBER TO PRINT-CUSTOMER-NUMBER.               00006800
-           MOVE CUSTOMER-NAME TO PRINT-CUSTOMER-NAME.                   00006900
-           MOVE BILLING-AMOUNT TO PRINT-BILLING-AMOUNT.                 00007000
-           WRITE PRINTOUT FROM PRINTDETAIL AFTER POSITIONING            00007100
-           1 LINES.                                                     00007200
+           IF BILLING-AMOUNT NUMERIC AND BILLING-AMOUNT NOT = ZERO      00006710
+               ADD 1 TO WS-CUSTOMER-COUNT                               00006750
+               ADD BILLING-AMOUNT TO WS-TOTAL-BILLED                    00006760
+               PERFORM CHECK-FOR-NEW-PAGE                               00006770
+               PERFORM COMPUTE-AGING                                    00006775
+               MOVE CUSTOMER-NUMBER TO PRINT-CUSTOMER-NUMBER            00006800
+               MOVE CUSTOMER-NAME TO PRINT-CUSTOMER-NAME                00006900
+               MOVE BILLING-AMOUNT TO PRINT-BILLING-AMOUNT              00007000
+               WRITE PRINTOUT FROM PRINTDETAIL AFTER ADVANCING          00007100
+                   1 LINES                                              00007150
+               ADD 1 TO WS-LINE-COUNT                                   00007210
+           ELSE                                                         00007220
+               MOVE CUSTOMER-NUMBER TO REJECT-CUSTOMER-NUMBER           00007230
+               WRITE REJECT-RECORD.                                     00007240
            GO TO READ-A-CARD.                                           00007300
-       END-OF-JOB.                                                      00007400
+       CHECK-FOR-NEW-PAGE.                                              00007320
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE                     00007330
+               PERFORM WRITE-HEADINGS.                                  00007340
+       COMPUTE-AGING.                                                   00007341
+           MOVE ZERO TO PRINT-CURRENT PRINT-30-DAYS                     00007342
+               PRINT-60-DAYS PRINT-61-90 PRINT-90-PLUS.                 00007343
+           STRING '20' DELIMITED BY SIZE WS-RUN-DATE DELIMITED BY SIZE  00007344
+               INTO WS-RUN-DATE-CCYYMMDD.                               00007345
+           STRING '20' DELIMITED BY SIZE DUE-DATE DELIMITED BY SIZE     00007346
+               INTO WS-DUE-DATE-CCYYMMDD.                               00007347
+           COMPUTE WS-RUN-DATE-INTEGER =                                00007348
+               FUNCTION INTEGER-OF-DATE (WS-RUN-DATE-CCYYMMDD).         00007349
+           COMPUTE WS-DUE-DATE-INTEGER =                                00007350
+               FUNCTION INTEGER-OF-DATE (WS-DUE-DATE-CCYYMMDD).         00007351
+           COMPUTE WS-DAYS-PAST-DUE =                                   00007352
+               WS-RUN-DATE-INTEGER - WS-DUE-DATE-INTEGER.               00007353
+           EVALUATE TRUE                                                00007354
+               WHEN WS-DAYS-PAST-DUE NOT > 0                            00007355
+                   MOVE BILLING-AMOUNT TO PRINT-CURRENT                 00007356
+               WHEN WS-DAYS-PAST-DUE NOT > 30                           00007357
+                   MOVE BILLING-AMOUNT TO PRINT-30-DAYS                 00007358
+               WHEN WS-DAYS-PAST-DUE NOT > 60                           00007359
+                   MOVE BILLING-AMOUNT TO PRINT-60-DAYS                 00007360
+               WHEN WS-DAYS-PAST-DUE NOT > 90                           00007360A
+                   MOVE BILLING-AMOUNT TO PRINT-61-90                   00007360B
+               WHEN OTHER                                               00007361
+                   MOVE BILLING-AMOUNT TO PRINT-90-PLUS                 00007362
+           END-EVALUATE.                                                00007363
+       WRITE-HEADINGS.                                                  00007350
+           ADD 1 TO WS-PAGE-COUNT.                                      00007360
+           MOVE WS-PAGE-COUNT TO PRINT-PAGE-NUMBER.                     00007370
+           MOVE WS-RUN-DATE TO PRINT-RUN-DATE.                          00007380
+           WRITE PRINTOUT FROM HEADING-LINE-1 AFTER ADVANCING PAGE.     00007390
+           WRITE PRINTOUT FROM HEADING-LINE-2 AFTER ADVANCING 2 LINES.  00007400
+           MOVE ZERO TO WS-LINE-COUNT.                                  00007405
+       END-OF-JOB.                                                      00007407
+           MOVE WS-CUSTOMER-COUNT TO PRINT-TOTAL-CUSTOMERS.             00007410
+           MOVE WS-TOTAL-BILLED TO PRINT-TOTAL-BILLED.                  00007420
+           WRITE PRINTOUT FROM TOTAL-LINE AFTER ADVANCING 2 LINES.      00007430
            DISPLAY '** EOF ON SYSIN **'.                                00007500
-           CLOSE ACCTFILE, PRINTFILE.                                   00007600
+           CLOSE ACCTFILE, PRINTFILE, REJECTFILE.                       00007600
            STOP RUN.                                                    00007700
       **                                                                00007800
 /*                                                                      00007900
@@ -81,7 +188,10 @@
 //GO.SYSOUT DD SYSOUT=*                                                 00008100
 //GO.CEEDUMP DD SYSOUT=*                                                00008200
 //GO.ACCTFILE DD DISP=SHR,DSN=HERC01.SOURCE.SAMPDATA,                   00008300
-//            DCB=(DSORG=PS,LRECL=37,BLKSIZE=3700,EROPT=ABE)            00008400
+//            DCB=(DSORG=PS,LRECL=43,BLKSIZE=4300,EROPT=ABE)            00008400
+//GO.REJECTFILE DD DSN=HERC01.SAMPLE.REJECTS,DISP=(,CATLG),             00008410
+//            DCB=(DSORG=PS,LRECL=9,BLKSIZE=900,RECFM=FB),              00008420
+//            SPACE=(TRK,(1,1),RLSE)                                    00008430
 //SYSIN DD *                                                            00008500
 /*                                                                      00008600
 /&                                                                      00008700
