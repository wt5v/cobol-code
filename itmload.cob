@@ -0,0 +1,164 @@
+//HERC01N  JOB (COBOL),'ITMLOAD',CLASS=A,MSGCLASS=H,                    00000101
+//             REGION=8M,TIME=1440,                                     00000200
+//             MSGLEVEL=(1,1)                                           00000300
+//ITMLOAD  EXEC COBUCG,                                                 00000405
+//             PARM.COB='FLAGW,LOAD,SUPMAP,SIZE=2048K,BUF=1024K'        00000500
+//COB.SYSPUNCH DD DUMMY                                                 00000600
+//COB.SYSIN DD *                                                        00000700
+      ********************************************************          00000800
+      * A COBOL PROGRAM TEMPLATE                                        00000900
+      ********************************************************          00001000
+       IDENTIFICATION DIVISION.                                         00001100
+       PROGRAM-ID. ITMLOAD.                                             00001205
+       AUTHOR. KRIS W KEENER.                                           00001300
+       INSTALLATION.   THE LAB.                                         00001400
+       DATE-WRITTEN.   AUGUST 08 2026.                                  00001500
+       DATE-COMPILED.  AUGUST 08 2026.                                  00001600
+       SECURITY. HOME USE ONLY.                                         00001700
+       REMARKS. LOADS INVMAST FROM A SEQUENTIAL ITEM MASTER             00001801
+           EXTRACT, REJECTING DUPLICATE KEYS TO A LISTING.              00001900
+      *>                                                                00002000
+      *>                                                                00002100
+       ENVIRONMENT DIVISION.                                            00002200
+      **                                                                00002300
+       CONFIGURATION SECTION.                                           00002400
+       SOURCE-COMPUTER.    IBM-370.                                     00002500
+       OBJECT-COMPUTER.    IBM-370.                                     00002600
+      **                                                                00002700
+       INPUT-OUTPUT SECTION.                                            00002800
+      *                                                                 00002900
+       FILE-CONTROL.                                                    00003000
+           SELECT ITEMEXT  ASSIGN TO UT-S-ITEMEXT                       00003100
+                           FILE STATUS IS ITEMEXT-ERROR-CODE.           00003110
+           SELECT INVMAST  ASSIGN TO UT-I-INVMAST                       00003200
+                           ORGANIZATION IS INDEXED                      00003300
+                           ACCESS IS RANDOM                             00003403
+                           RECORD KEY IS MR-ITEM-NO                     00003500
+                           FILE STATUS IS INVMAST-ERROR-CODE.           00003600
+           SELECT LOADRPT  ASSIGN TO UT-S-LOADRPT.                      00003700
+      *>                                                                00003800
+       DATA DIVISION.                                                   00003900
+      *                                                                 00004000
+       FILE SECTION.                                                    00004100
+      *                                                                 00004200
+       FD  ITEMEXT                                                      00004300
+           LABEL RECORDS ARE STANDARD                                   00004400
+           RECORD CONTAINS 50 CHARACTERS.                               00004500
+      *                                                                 00004600
+       01  ITEM-EXTRACT-AREA                 PIC X(50).                 00004700
+      *                                                                 00004800
+       FD  INVMAST                                                      00004900
+           LABEL RECORDS ARE STANDARD                                   00005000
+           RECORD CONTAINS 50 CHARACTERS.                               00005100
+      *                                                                 00005200
+       01  MASTER-RECORD-AREA.                                          00005300
+           05  MR-ITEM-NO                  PIC X(5).                    00005400
+           05  FILLER                      PIC X(45).                   00005500
+      *                                                                 00005600
+       FD  LOADRPT                                                      00005700
+           LABEL RECORDS ARE STANDARD                                   00005800
+           RECORD CONTAINS 80 CHARACTERS.                               00005900
+      *                                                                 00006000
+       01  LOADRPT-LINE                     PIC X(80).                  00006100
+      *                                                                 00006200
+       WORKING-STORAGE SECTION.                                         00006300
+      *                                                                 00006400
+       01  SWITCHES.                                                    00006500
+           05  ITEMEXT-EOF-SWITCH              PIC X   VALUE   'N'.     00006603
+               88  ITEMEXT-EOF                         VALUE   'Y'.     00006703
+      *                                                                 00007000
+       01  FILE-STATUS-FIELD.                                           00007100
+           05 INVMAST-ERROR-CODE           PIC XX.                      00007200
+           05 ITEMEXT-ERROR-CODE           PIC XX.                      00007205
+      *                                                                 00007210
+       01  WS-EOJ-COUNTERS.                                             00007220
+           05  WS-RECORDS-READ-COUNT       PIC 9(7) VALUE ZERO.         00007230
+           05  WS-RECORDS-LOADED-COUNT     PIC 9(7) VALUE ZERO.         00007240
+           05  WS-DUPLICATE-COUNT          PIC 9(7) VALUE ZERO.         00007250
+           05  WS-OTHER-REJECT-COUNT       PIC 9(7) VALUE ZERO.         00007255
+      *                                                                 00007300
+       01  INVENTORY-MASTER-RECORD.                                     00008000
+           05  IM-DESCRIPTIVE-DATA.                                     00008100
+               10  IM-ITEM-NO              PIC X(5).                    00008200
+               10  IM-ITEM-DESC            PIC X(20).                   00008300
+               10  IM-UNIT-COST            PIC S999V99.                 00008400
+               10  IM-UNIT-PRICE           PIC S999V99.                 00008500
+           05  IM-INVENTORY-DATA.                                       00008600
+               10  IM-REORDER-POINT        PIC S9(5).                   00008700
+               10  IM-ON-HAND              PIC S9(5).                   00008800
+               10  IM-ON-ORDER             PIC S9(5).                   00008900
+      *                                                                 00008920
+       01  LOADRPT-DETAIL.                                              00008940
+           05  LD-ITEM-NO                  PIC X(5).                    00008950
+           05  FILLER                      PIC X(3)  VALUE SPACES.      00008960
+           05  LD-ITEM-DESC                PIC X(20).                   00008970
+           05  FILLER                      PIC X(3)  VALUE SPACES.      00008980
+           05  LD-REASON                   PIC X(30).                   00008990
+           05  FILLER                      PIC X(19) VALUE SPACES.      00008991
+      *>                                                                00009000
+       PROCEDURE DIVISION.                                              00009100
+      *                                                                 00009200
+       000-LOAD-INVENTORY-MASTER.                                       00009300
+           OPEN    INPUT   ITEMEXT, OUTPUT  INVMAST, OUTPUT  LOADRPT.   00009400
+           IF ITEMEXT-ERROR-CODE NOT = '00'                             00009420
+               DISPLAY 'ITMLOAD   A 1   OPEN ERROR FOR ITEMEXT'         00009440
+               DISPLAY 'ITMLOAD   A 1   FILE STATUS = '                 00009460
+                   ITEMEXT-ERROR-CODE                                   00009480
+               STOP RUN.                                                00009500
+           IF INVMAST-ERROR-CODE NOT = '00'                             00009520
+               DISPLAY 'ITMLOAD   A 1   OPEN ERROR FOR INVMAST'         00009540
+               DISPLAY 'ITMLOAD   A 1   FILE STATUS = '                 00009560
+                   INVMAST-ERROR-CODE                                   00009580
+               STOP RUN.                                                00009600
+           PERFORM 300-PROCESS-ITEM-EXTRACT                             00009700
+               UNTIL ITEMEXT-EOF                                        00009803
+           CLOSE   ITEMEXT, INVMAST, LOADRPT.                           00009900
+           DISPLAY 'ITMLOAD READ=' WS-RECORDS-READ-COUNT                00010003
+               ' LOADED=' WS-RECORDS-LOADED-COUNT                       00010006
+               ' DUPLICATES=' WS-DUPLICATE-COUNT                        00010009
+               ' OTHER-REJECTS=' WS-OTHER-REJECT-COUNT.                 00010009A
+           STOP RUN.                                                    00010100
+      *                                                             00010200
+       300-PROCESS-ITEM-EXTRACT.                                        00010300
+               PERFORM 310-READ-ITEM-EXTRACT.                           00010400
+               IF NOT ITEMEXT-EOF                                       00010503
+                   PERFORM 320-WRITE-INVENTORY-MASTER.                  00010603
+      *                                                             00011500
+       310-READ-ITEM-EXTRACT.                                           00011600
+               READ ITEMEXT INTO INVENTORY-MASTER-RECORD                00011700
+                   AT  END                                              00011800
+                       MOVE 'Y' TO ITEMEXT-EOF-SWITCH.                  00011903
+               IF NOT ITEMEXT-EOF                                       00011920
+                   ADD 1 TO WS-RECORDS-READ-COUNT.                      00011940
+      *                                                             00012000
+       320-WRITE-INVENTORY-MASTER.                                      00012103
+               MOVE    IM-ITEM-NO TO MR-ITEM-NO.                        00012204
+               WRITE   MASTER-RECORD-AREA FROM                          00012304
+                   INVENTORY-MASTER-RECORD.                             00012400
+               IF      INVMAST-ERROR-CODE = '00'                        00012504
+                   ADD 1 TO WS-RECORDS-LOADED-COUNT                     00012604
+               ELSE                                                     00012700
+                   PERFORM 330-WRITE-REJECT-LISTING.                    00012804
+      *                                                             00012900
+       330-WRITE-REJECT-LISTING.                                        00013000
+               MOVE    IM-ITEM-NO   TO LD-ITEM-NO                       00013100
+               MOVE    IM-ITEM-DESC TO LD-ITEM-DESC                     00013200
+               IF      INVMAST-ERROR-CODE = '22'                        00013300
+                   MOVE 'DUPLICATE KEY' TO LD-REASON                    00013400
+                   ADD  1 TO WS-DUPLICATE-COUNT                         00013450
+               ELSE                                                     00013500
+                   MOVE 'WRITE ERROR - STATUS '  TO LD-REASON           00013600
+                   MOVE INVMAST-ERROR-CODE TO                           00013700
+                       LD-REASON(22:2)                                  00013800
+                   ADD  1 TO WS-OTHER-REJECT-COUNT                      00013850
+               WRITE   LOADRPT-LINE FROM LOADRPT-DETAIL.                00013900
+      *>                                                                00014500
+/*                                                                      00014600
+//COB.SYSLIB DD DSNAME=SYS1.COBLIB,DISP=SHR                             00014700
+//COB.ITEMEXT DD DSNAME=HERC01.SAMPLE.ITEMEXT,DISP=SHR                   00014800
+//COB.INVMAST DD DSNAME=HERC01.SAMPLE.INVMAST,DISP=SHR                   00014900
+//COB.LOADRPT DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=80,BLKSIZE=8000)         00015040
+//GO.SYSOUT DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=161,BLKSIZE=16100)         00015100
+//GO.SYSIN DD *                                                         00015200
+/*                                                                      00015300
+/&                                                                      00015400
