@@ -1,6 +1,20 @@
 //HERC01V  JOB (COBOL),'VSAMSEQ',CLASS=A,MSGCLASS=H,                    00000100
 //             REGION=8M,TIME=1440,                                     00000200
 //             MSGLEVEL=(1,1)                                           00000300
+//*  STEP010 IS THE UPSTREAM VALIDATION/EXTRACT STEP THAT BUILDS         00000310
+//*  VALTRAN FOR THIS JOB. THE UPDATE STEP BELOW ONLY RUNS WHEN IT       00000320
+//*  ENDS CLEAN -- A BAD EXTRACT MUST NOT LET THE MASTER UPDATE RUN      00000330
+//*  AGAINST A PARTIAL VALTRAN.                                         00000340
+//STEP010  EXEC PGM=VALEDIT                                             00000350
+//VALTRANI DD DSNAME=HERC01.SAMPLE.VALTRANI,DISP=SHR                    00000355
+//VALTRAN  DD DSNAME=HERC01.SAMPLE.VALTRAN,DISP=(,CATLG),               00000360
+//             DCB=(DSORG=PS,LRECL=22,BLKSIZE=2200,RECFM=FB),           00000363
+//             SPACE=(TRK,(1,1),RLSE)                                   00000366
+//ERRTRAN  DD DSNAME=HERC01.SAMPLE.ERRTRAN,DISP=(,CATLG),               00000370
+//             DCB=(DSORG=PS,LRECL=22,BLKSIZE=2200,RECFM=FB),           00000373
+//             SPACE=(TRK,(1,1),RLSE)                                   00000376
+//SYSOUT   DD SYSOUT=*                                                  00000380
+//IFUPD    IF (STEP010.RC = 0) THEN                                     00000390
 //VSAMSEQ  EXEC COBUCG,                                                 00000400
 //             PARM.COB='FLAGW,LOAD,SUPMAP,SIZE=2048K,BUF=1024K'        00000500
 //COB.SYSPUNCH DD DUMMY                                                 00000600
@@ -28,13 +42,23 @@
        INPUT-OUTPUT SECTION.                                            00002801
       *                                                                 00002901
        FILE-CONTROL.                                                    00003000
-           SELECT VALTRAN  ASSIGN TO UT-S-VALTRAN.                      00003102
+           SELECT VALTRAN  ASSIGN TO UT-S-VALTRAN                       00003102
+                           FILE STATUS IS VALTRAN-ERROR-CODE.           00003103
            SELECT INVMAST  ASSIGN TO UT-I-INVMAST                       00003202
                            ORGANIZATION IS INDEXED                      00003302
-                           ACCESS IS SEQUENTIAL                         00003402
+                           ACCESS IS DYNAMIC                            00003402
                            RECORD KEY IS MR-ITEM-NO                     00003501
                            FILE STATUS IS INVMAST-ERROR-CODE.           00003601
-           SELECT ERRTRAN  ASSIGN TO UT-S-ERRTRAN.                      00003702
+           SELECT ERRTRAN  ASSIGN TO UT-S-ERRTRAN                       00003702
+                           FILE STATUS IS ERRTRAN-ERROR-CODE.           00003703
+           SELECT REORDRPT ASSIGN TO UT-S-REORDRPT.                     00003704
+           SELECT VENDMAST ASSIGN TO UT-I-VENDMAST                      00003705
+                           ORGANIZATION IS INDEXED                      00003706
+                           ACCESS IS RANDOM                             00003707
+                           RECORD KEY IS VM-VENDOR-NO                   00003708
+                           FILE STATUS IS VENDMAST-ERROR-CODE.          00003709
+           SELECT AUDTTRAN ASSIGN TO UT-S-AUDTTRAN.                     00003710
+           SELECT GLEXTRCT ASSIGN TO UT-S-GLEXTRCT.                     00003711
       *>                                                                00003801
        DATA DIVISION.                                                   00003901
       *                                                                 00004001
@@ -42,24 +66,50 @@
       *                                                                 00004201
        FD  VALTRAN                                                      00004301
            LABEL RECORDS ARE STANDARD                                   00004401
-           RECORD CONTAINS 21 CHARACTERS.                               00004501
+           RECORD CONTAINS 22 CHARACTERS.                               00004501
       *                                                                 00004601
-       01  VALID-TRANSACTION-AREA           PIC X(21).                  00004701
+       01  VALID-TRANSACTION-AREA           PIC X(22).                  00004701
       *                                                                 00004801
        FD  INVMAST                                                      00004901
            LABEL RECORDS ARE STANDARD                                   00005001
            RECORD CONTAINS 50 CHARACTERS.                               00005101
       *                                                                 00005201
-       01  MASTER-RECORD-AREA                                           00005301
-           05  MR-ITEM-NO                  PIC X(5)                     00005401
+       01  MASTER-RECORD-AREA.                                          00005301
+           05  MR-ITEM-NO                  PIC X(5).                    00005401
            05  FILLER                      PIC X(45).                   00005501
       *                                                                 00005601
        FD  ERRTRAN                                                      00005701
            LABEL RECORDS ARE STANDARD                                   00005801
-           RECORD CONTAINS 21 CHARACTERS   PIC X(21).                   00005901
+           RECORD CONTAINS 22 CHARACTERS.                               00005901
       *                                                                 00006001
-       01  ERROR-TRANSACTION               PIC X(21).                   00006101
-      *                                                                 00006202
+       01  ERROR-TRANSACTION               PIC X(22).                   00006101
+      *                                                                 00006150
+       FD  REORDRPT                                                     00006160
+           LABEL RECORDS ARE STANDARD                                   00006170
+           RECORD CONTAINS 80 CHARACTERS.                               00006180
+      *                                                                 00006190
+       01  REORDRPT-LINE                    PIC X(80).                  00006195
+      *                                                                 00006196
+       FD  VENDMAST                                                     00006197
+           LABEL RECORDS ARE STANDARD                                   00006198
+           RECORD CONTAINS 26 CHARACTERS.                               00006199
+      *                                                                 00006200
+       01  VENDOR-MASTER-AREA.                                          00006201
+           05  VM-VENDOR-NO                PIC X(5).                    00006202
+           05  FILLER                      PIC X(21).                   00006203
+      *                                                                 00006204
+       FD  AUDTTRAN                                                     00006205
+           LABEL RECORDS ARE STANDARD                                   00006206
+           RECORD CONTAINS 26 CHARACTERS.                               00006207
+      *                                                                 00006208
+       01  AUDIT-TRANSACTION-AREA          PIC X(26).                   00006209
+      *                                                                 00006210
+       FD  GLEXTRCT                                                     00006211
+           LABEL RECORDS ARE STANDARD                                   00006212
+           RECORD CONTAINS 22 CHARACTERS.                               00006213
+      *                                                                 00006214
+       01  GL-TRANSACTION-AREA             PIC X(22).                   00006215
+      *                                                                 00006216
        WORKING-STORAGE SECTION.                                         00006301
       *                                                                 00006401
        01  SWITCHES.                                                    00006501
@@ -67,15 +117,34 @@
                88  ALL-RECORDS-PROCESSED               VALUE   'Y'.     00006701
            05  MASTER-UPDATED-SWITCH           PIC X   VALUE   'N'.     00006801
                88  MASTER-UPDATED                      VALUE   'Y'.     00006901
+           05  VENDOR-VALID-SWITCH             PIC X   VALUE   'N'.     00006923
+               88  VENDOR-VALID                        VALUE   'Y'.     00006943
+           05  GL-SHOULD-POST-SWITCH           PIC X   VALUE   'N'.     00006950
+               88  GL-SHOULD-POST                       VALUE   'Y'.    00006960
       *                                                                 00007001
        01  FILE-STATUS-FIELD.                                           00007101
            05 INVMAST-ERROR-CODE           PIC XX.                      00007201
+           05 VALTRAN-ERROR-CODE           PIC XX.                      00007205
+           05 ERRTRAN-ERROR-CODE           PIC XX.                      00007208
+           05 VENDMAST-ERROR-CODE          PIC XX.                      00007212
       *                                                                 00007301
+       01  WS-RUN-DATE                     PIC 9(6) VALUE ZERO.         00007302
+      *                                                                 00007303
+       01  WS-ON-HAND-BEFORE               PIC S9(5).                   00007304
+      *                                                                 00007305
+       01  WS-VENDOR-NO-HOLD               PIC X(5).                    00007306
+      *                                                                 00007307
+       01  WS-EXTENDED-COST-HOLD           PIC S9(9)V99.                00007308
+      *                                                                 00007309
        01  INVENTORY-TRANSACTION-RECORD.                                00007401
            05  IT-ITEM-NO                  PIC X(5).                    00007501
            05  IT-VENDOR-NO                PIC X(5).                    00007601
            05  IT-RECEIPT-DATE             PIC X(6).                    00007701
            05  IT-RECEIPT-QUANTITY         PIC S9(5).                   00007801
+           05  IT-TRANS-TYPE               PIC X(1).                    00007810
+               88  IT-TRANS-IS-RECEIPT             VALUE   'R'.         00007820
+               88  IT-TRANS-IS-ISSUE               VALUE   'I'.         00007830
+               88  IT-TRANS-IS-NEWITEM              VALUE  'N'.         00007840
       *                                                                 00007901
        01  INVENTORY-MASTER-RECORD.                                     00008001
            05  IM-DESCRIPTIVE-DATA.                                     00008101
@@ -87,78 +156,221 @@
                10  IM-REORDER-POINT        PIC S9(5).                   00008701
                10  IM-ON-HAND              PIC S9(5).                   00008801
                10  IM-ON-ORDER             PIC S9(5).                   00008901
-      *>                                                                00009000
+      *                                                                 00008920
+       01  WS-NEW-MASTER-RECORD.                                        00008925
+           05  NM-ITEM-NO                  PIC X(5).                    00008926
+           05  NM-ITEM-DESC                PIC X(20).                   00008927
+           05  NM-UNIT-COST                PIC S999V99.                 00008928
+           05  NM-UNIT-PRICE               PIC S999V99.                 00008929
+           05  NM-REORDER-POINT            PIC S9(5).                   00008930
+           05  NM-ON-HAND                  PIC S9(5).                   00008931
+           05  NM-ON-ORDER                 PIC S9(5).                   00008932
+      *                                                                 00008933
+       01  REORDRPT-DETAIL.                                             00008940
+           05  RD-ITEM-NO                  PIC X(5).                    00008950
+           05  FILLER                      PIC X(3)  VALUE SPACES.      00008960
+           05  RD-ITEM-DESC                PIC X(20).                   00008970
+           05  FILLER                      PIC X(3)  VALUE SPACES.      00008980
+           05  RD-ON-HAND                  PIC -(4)9.                   00008990
+           05  FILLER                      PIC X(3)  VALUE SPACES.      00008991
+           05  RD-ON-ORDER                 PIC -(4)9.                   00008992
+           05  FILLER                      PIC X(36) VALUE SPACES.      00008993
+      *                                                                 00008994
+       01  VENDOR-RECORD.                                               00008995
+           05  VN-VENDOR-NO                PIC X(5).                    00008996
+           05  VN-VENDOR-NAME              PIC X(20).                   00008997
+           05  VN-ACTIVE-STATUS            PIC X(1).                    00008998
+               88  VN-VENDOR-ACTIVE                VALUE   'A'.         00008999
+      *                                                                 00009000
+       01  AUDIT-TRANSACTION-RECORD.                                    00009010
+           05  AT-ITEM-NO                  PIC X(5).                    00009020
+           05  AT-ON-HAND-BEFORE           PIC S9(5).                   00009030
+           05  AT-ON-HAND-AFTER            PIC S9(5).                   00009040
+           05  AT-VENDOR-NO                PIC X(5).                    00009050
+           05  AT-RUN-DATE                 PIC 9(6).                    00009060
+      *                                                                 00009065
+       01  GL-TRANSACTION-RECORD.                                       00009066
+           05  GL-ITEM-NO                  PIC X(5).                    00009067
+           05  GL-EXTENDED-COST            PIC S9(9)V99.                00009068
+           05  GL-RUN-DATE                 PIC 9(6).                    00009069
+      *>                                                                00009070
        PROCEDURE DIVISION.                                              00009100
       *                                                                 00009202
        000-UPDATE-INVENTORY-FILE.                                       00009302
-           OPEN    INPUT   VALTRAN                                      00009402
-                   I-O INVMAST.                                         00009502
-                   OUTPUT ERRTRAN.                                      00009602
+           OPEN    INPUT   VALTRAN, I-O INVMAST, EXTEND ERRTRAN,        00009402
+                   OUTPUT  REORDRPT, INPUT VENDMAST, OUTPUT AUDTTRAN,   00009403
+                   OUTPUT  GLEXTRCT.                                    00009404
+           IF VALTRAN-ERROR-CODE NOT = '00'                             00009420
+               DISPLAY 'VSAMSEQ   A 1   OPEN ERROR FOR VALTRAN'         00009440
+               DISPLAY 'VSAMSEQ   A 1   FILE STATUS = '                 00009460
+                   VALTRAN-ERROR-CODE                                   00009480
+               STOP RUN.                                                00009500
+           IF ERRTRAN-ERROR-CODE NOT = '00'                             00009520
+               DISPLAY 'VSAMSEQ   A 1   OPEN ERROR FOR ERRTRAN'         00009540
+               DISPLAY 'VSAMSEQ   A 1   FILE STATUS = '                 00009560
+                   ERRTRAN-ERROR-CODE                                   00009580
+               STOP RUN.                                                00009600
+           ACCEPT   WS-RUN-DATE FROM DATE.                              00009650
            MOVE LOW-VALUE TO IM-ITEM-NO.                                00009702
            PERFORM 300-PROCESS-INVENTORY-TRAN                           00009802
                UNTIL ALL-RECORDS-PROCESSED.                             00009902
-           CLOSE   VALTRAN, INVMAST, ERRTRAN.                           00010002
+           CLOSE   VALTRAN, INVMAST, ERRTRAN, REORDRPT, VENDMAST,       00010002
+                   AUDTTRAN, GLEXTRCT.                                  00010003
            DISPLAY 'VSAMSEQ    1   1   NORMAL EOJ'.                     00010102
            STOP RUN.                                                    00010200
-          *                                                             00010302
-           300-PROCESS-INVENTORY-TRAN.                                  00010402
+      *                                                             00010302
+       300-PROCESS-INVENTORY-TRAN.                                      00010402
                PERFORM 310-READ-INVENTORY-TRAN.                         00010502
                PERFORM 320-GET-INVENTORY-MASTER                         00010602
-                   UNTIL   IM-ITEM-NO NO < IT-ITEM-NO.                  00010702
+                   UNTIL   IM-ITEM-NO NOT < IT-ITEM-NO.                 00010702
                IF          IM-ITEM-NO = HIGH-VALUE                      00010802
-                    AND    IT-TIEM-NO = HIGH-VALUE                      00010902
+                    AND    IT-ITEM-NO = HIGH-VALUE                      00010902
                    MOVE    'Y' TO ALL-RECORDS-PROCESSED-SWITCH          00011002
                ELSE                                                     00011102
-                   IF IM-ITEM-NO = IT-ITEM-NO                           00011202
-                       PERFORM 350-UPDATE-INVENTORY-MASTER              00011302
-                   ELSE                                                 00011402
-                       PERFORM 360-WRITE-ERROR-TRAN.                    00011502
-          *                                                             00011602
-           310-READ-INVENTORY-TRAN.                                     00011702
+                   PERFORM 325-VALIDATE-VENDOR                          00011120
+                   IF NOT VENDOR-VALID                                  00011140
+                       PERFORM 360-WRITE-ERROR-TRAN                     00011160
+                   ELSE                                                 00011180
+                       IF IM-ITEM-NO = IT-ITEM-NO                       00011202
+                           PERFORM 350-UPDATE-INVENTORY-MASTER          00011302
+                       ELSE                                             00011402
+                           IF IT-TRANS-IS-NEWITEM                       00011420
+                               PERFORM 365-ADD-NEW-ITEM-MASTER          00011440
+                           ELSE                                         00011460
+                               PERFORM 360-WRITE-ERROR-TRAN.            00011502
+      *                                                             00011602
+       310-READ-INVENTORY-TRAN.                                         00011702
                READ VALTRAN INTO INVENTORY-TRANSACTION-RECORD           00011802
                    AT  END                                              00011902
                            MOVE HIGH-VALUE TO IT-ITEM-NO.               00012002
-          *                                                             00012102
-           320-GET-INVENTORY-MASTER.                                    00012202
+      *                                                             00012102
+       320-GET-INVENTORY-MASTER.                                        00012202
                IF  MASTER-UPDATED                                       00012302
                        PERFORM 340-REWRITE-INVENTORY-MASTER             00012402
                        PERFORM 330-READ-INVENTORY-MASTER                00012502
                ELSE                                                     00012602
                        PERFORM 330-READ-INVENTORY-MASTER.               00012702
-          *                                                             00012802
-           330-READ-INVENTORY-MASTER.                                   00012902
-               READ    INVMAST INTO    INVENTORY-MASTER-RECORD.         00013002
+      *                                                             00012802
+       325-VALIDATE-VENDOR.                                             00012820
+               MOVE    IT-VENDOR-NO TO VM-VENDOR-NO.                    00012840
+               READ    VENDMAST INTO VENDOR-RECORD.                     00012860
+               IF      VENDMAST-ERROR-CODE = '00'                       00012870
+                       AND VN-VENDOR-ACTIVE                             00012880
+                   MOVE 'Y' TO VENDOR-VALID-SWITCH                      00012890
+               ELSE                                                     00012895
+                   MOVE 'N' TO VENDOR-VALID-SWITCH.                     00012899
+      *                                                             00012900
+       330-READ-INVENTORY-MASTER.                                       00012902
+               READ    INVMAST NEXT RECORD                              00012950
+                       INTO    INVENTORY-MASTER-RECORD.                 00013002
                IF  INVMAST-ERROR-CODE  NOT =   '00'                     00013102
                    IF INVMAST-ERROR-CODE   =   '10'                     00013202
                        MOVE HIGH-VALUE TO IM-ITEM-NO                    00013302
                    ELSE                                                 00013402
                        MOVE 'Y' TO ALL-RECORDS-PROCESSED-SWITCH.        00013502
-          *                                                             00013602
-           340-REWRITE-INVENTORY-MASTER.                                00013702
+      *                                                             00013602
+       340-REWRITE-INVENTORY-MASTER.                                    00013702
                REWRITE MASTER-RECORD-AREA FROM                          00013802
                    INVENTORY-MASTER-RECORD.                             00013902
                IF INVMAST-ERROR-CODE   NOT =   '00'                     00014002
                   DISPLAY 'VSAMSEQ   A 2   REWRITE ERROR FOR INVMAST'   00014102
-                  DISPLAY 'VSAMSEQ   A 2   ITEM NUMBER = ' IM-ITEM-NO.  00014202
+                  DISPLAY 'VSAMSEQ   A 2   ITEM NUMBER = ' IM-ITEM-NO   00014202
                   DISPLAY 'VSAMSEQ   A 2   FILE STATUS = '              00014302
                        INVMAST-ERROR-CODE                               00014402
-                  MOVE 'Y' TO ALL-RECOREDS-PROCESSED-SWITCH.            00014502
+                  MOVE 'Y' TO ALL-RECORDS-PROCESSED-SWITCH              00014502
+               ELSE                                                     00014520
+                  PERFORM 341-WRITE-AUDIT-TRAN                          00014530
+                  IF GL-SHOULD-POST                                     00014535
+                      PERFORM 343-WRITE-GL-EXTRACT                      00014538
+                  PERFORM 342-CHECK-REORDER-POINT.                      00014540
                MOVE 'N' TO MASTER-UPDATED-SWITCH.                       00014602
-          *                                                             00014702
-           350-UPDATE-INVENTORY-MASTER.                                 00014802
-               ADD IT-RECEIPT-QUANTITY TO  IM-ON-HAND.                  00014902
-               MOVE 'Y' TO MASTER-UPDATED-SWITCH.                       00015002
-          *                                                             00015102
-           360-WRITE-ERROR-TRAN.                                        00015202
+               MOVE 'N' TO GL-SHOULD-POST-SWITCH.                       00014604
+      *                                                             00014612
+       341-WRITE-AUDIT-TRAN.                                            00014614
+               MOVE    IM-ITEM-NO          TO AT-ITEM-NO                00014616
+               MOVE    WS-ON-HAND-BEFORE   TO AT-ON-HAND-BEFORE         00014618
+               MOVE    IM-ON-HAND          TO AT-ON-HAND-AFTER          00014619
+               MOVE    WS-VENDOR-NO-HOLD   TO AT-VENDOR-NO              00014620
+               MOVE    WS-RUN-DATE         TO AT-RUN-DATE               00014621
+               WRITE   AUDIT-TRANSACTION-AREA FROM                      00014622
+                   AUDIT-TRANSACTION-RECORD.                            00014623
+      *                                                             00014624
+       343-WRITE-GL-EXTRACT.                                            00014625
+               MOVE    IM-ITEM-NO           TO GL-ITEM-NO               00014626
+               MOVE    WS-EXTENDED-COST-HOLD TO GL-EXTENDED-COST        00014627
+               MOVE    WS-RUN-DATE          TO GL-RUN-DATE              00014628
+               WRITE   GL-TRANSACTION-AREA FROM                         00014629
+                   GL-TRANSACTION-RECORD.                               00014630
+      *                                                             00014631
+       342-CHECK-REORDER-POINT.                                         00014640
+               IF IM-ON-HAND NOT > IM-REORDER-POINT                     00014660
+                   MOVE IM-ITEM-NO   TO RD-ITEM-NO                      00014670
+                   MOVE IM-ITEM-DESC TO RD-ITEM-DESC                    00014680
+                   MOVE IM-ON-HAND   TO RD-ON-HAND                      00014690
+                   MOVE IM-ON-ORDER  TO RD-ON-ORDER                     00014695
+                   WRITE REORDRPT-LINE FROM REORDRPT-DETAIL.            00014698
+      *                                                             00014702
+       350-UPDATE-INVENTORY-MASTER.                                     00014802
+               IF MASTER-UPDATED-SWITCH = 'N'                           00014803
+                   MOVE    IM-ON-HAND   TO WS-ON-HAND-BEFORE            00014805
+                   MOVE    ZERO         TO WS-EXTENDED-COST-HOLD.       00014807
+               MOVE    IT-VENDOR-NO TO WS-VENDOR-NO-HOLD.               00014810
+               IF IT-TRANS-IS-ISSUE                                     00014820
+                   IF IM-ON-HAND - IT-RECEIPT-QUANTITY < ZERO           00014840
+                       PERFORM 360-WRITE-ERROR-TRAN                     00014860
+                   ELSE                                                 00014880
+                       SUBTRACT IT-RECEIPT-QUANTITY FROM IM-ON-HAND     00014900
+                       MOVE 'Y' TO MASTER-UPDATED-SWITCH                00014920
+               ELSE                                                     00014940
+                   COMPUTE WS-EXTENDED-COST-HOLD =                      00014945
+                       WS-EXTENDED-COST-HOLD +                          00014947
+                       (IT-RECEIPT-QUANTITY * IM-UNIT-COST)             00014950
+                   ADD IT-RECEIPT-QUANTITY TO  IM-ON-HAND               00014902
+                   MOVE 'Y' TO MASTER-UPDATED-SWITCH                    00014980
+                   MOVE 'Y' TO GL-SHOULD-POST-SWITCH.                   00014990
+      *                                                             00015102
+       360-WRITE-ERROR-TRAN.                                            00015202
                WRITE ERROR-TRANSACTION FROM                             00015302
                    INVENTORY-TRANSACTION-RECORD.                        00015402
-      *>                                                                00015502
+      *                                                             00015420
+       365-ADD-NEW-ITEM-MASTER.                                         00015440
+               MOVE    IT-ITEM-NO   TO NM-ITEM-NO.                      00015460
+               MOVE    SPACES       TO NM-ITEM-DESC.                    00015480
+               MOVE    ZERO         TO NM-UNIT-COST.                    00015500
+               MOVE    ZERO         TO NM-UNIT-PRICE.                   00015520
+               MOVE    ZERO         TO NM-REORDER-POINT.                00015540
+               MOVE    IT-RECEIPT-QUANTITY TO NM-ON-HAND.               00015560
+               MOVE    ZERO         TO NM-ON-ORDER.                     00015580
+               MOVE    NM-ITEM-NO   TO MR-ITEM-NO.                      00015600
+               WRITE   MASTER-RECORD-AREA FROM                          00015620
+                   WS-NEW-MASTER-RECORD.                                00015640
+               IF INVMAST-ERROR-CODE   NOT =   '00'                     00015660
+                  DISPLAY 'VSAMSEQ   A 3   ADD ERROR FOR INVMAST'       00015680
+                  DISPLAY 'VSAMSEQ   A 3   ITEM NUMBER = ' NM-ITEM-NO   00015700
+                  DISPLAY 'VSAMSEQ   A 3   FILE STATUS = '              00015720
+                       INVMAST-ERROR-CODE                               00015740
+                  PERFORM 360-WRITE-ERROR-TRAN.                         00015760
+      *>                                                                00015780
 /*                                                                      00015600
 //COB.SYSLIB DD DSNAME=SYS1.COBLIB,DISP=SHR                             00015700
-//COB.VALTRAN DD DSNAME=HERC01.SAMPLE.VALTRAN,DSP=SWR                   00015803
-//COB.INVMAST DD DSNAME=HERC01.SAMPLE.INVMAST,DSP=SWR                   00015903
-//COB.ERRTRAN DD DSNAME=HERC01.SAMPLE.ERRTRAN,DSP=SWR                   00016003
+//COB.VALTRAN DD DSNAME=HERC01.SAMPLE.VALTRAN,DISP=SHR                   00015803
+//COB.INVMAST DD DSNAME=HERC01.SAMPLE.INVMAST,DISP=SHR                   00015903
+//COB.ERRTRAN DD DSNAME=HERC01.SAMPLE.ERRTRAN,DISP=SHR                   00016003
+//COB.REORDRPT DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=80,BLKSIZE=8000)        00016010
+//COB.VENDMAST DD DSNAME=HERC01.SAMPLE.VENDMAST,DISP=SHR                 00016020
+//COB.AUDTTRAN DD DSNAME=HERC01.SAMPLE.AUDTTRAN,DISP=(,CATLG),          00016030
+//             DCB=(DSORG=PS,LRECL=26,BLKSIZE=2600,RECFM=FB),          00016040
+//             SPACE=(TRK,(1,1),RLSE)                                  00016050
+//COB.GLEXTRCT DD DSNAME=HERC01.SAMPLE.GLEXTRCT,DISP=(,CATLG),          00016060
+//             DCB=(DSORG=PS,LRECL=22,BLKSIZE=2200,RECFM=FB),          00016070
+//             SPACE=(TRK,(1,1),RLSE)                                  00016080
 //GO.SYSOUT DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=161,BLKSIZE=16100)         00016100
 //GO.SYSIN DD *                                                         00016200
 /*                                                                      00016300
+//         ELSE                                                        00016420
+//*  STEP010 DID NOT END CLEAN -- FLAG THE JOB AND SKIP THE UPDATE      00016440
+//*  RATHER THAN POST INVMAST OFF A FILE THAT FAILED ITS OWN EDIT.      00016460
+//FLAGRC   EXEC PGM=IEFBR14                                             00016480
+//SYSPRINT DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=133)                        00016500
+//         ENDIF                                                        00016520
 /&                                                                      00016404
