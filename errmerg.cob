@@ -0,0 +1,136 @@
+//HERC01N  JOB (COBOL),'ERRMERG',CLASS=A,MSGCLASS=H,                    00000101
+//             REGION=8M,TIME=1440,                                     00000200
+//             MSGLEVEL=(1,1)                                           00000300
+//ERRMERG  EXEC COBUCG,                                                 00000405
+//             PARM.COB='FLAGW,LOAD,SUPMAP,SIZE=2048K,BUF=1024K'        00000500
+//COB.SYSPUNCH DD DUMMY                                                 00000600
+//COB.SYSIN DD *                                                        00000700
+      ********************************************************          00000800
+      * A COBOL PROGRAM TEMPLATE                                        00000900
+      ********************************************************          00001000
+       IDENTIFICATION DIVISION.                                         00001100
+       PROGRAM-ID. ERRMERG.                                             00001205
+       AUTHOR. KRIS W KEENER.                                           00001300
+       INSTALLATION.   THE LAB.                                         00001400
+       DATE-WRITTEN.   AUGUST 08 2026.                                  00001500
+       DATE-COMPILED.  AUGUST 08 2026.                                  00001600
+       SECURITY. HOME USE ONLY.                                         00001700
+       REMARKS. RESUBMISSION UTILITY -- MERGES A CORRECTED COPY OF      00001801
+           ERRTRAN BACK IN AHEAD OF THE NEXT DAY'S NEW RAW              00001900
+           TRANSACTIONS, WRITING BOTH OUT AS A SINGLE VALTRANI          00002000
+           EXTRACT FOR VALEDIT TO RE-VALIDATE AND THE UPDATE JOBS       00002100
+           TO PROCESS.                                                  00002200
+      *>                                                                00002300
+      *>                                                                00002400
+       ENVIRONMENT DIVISION.                                            00002500
+      **                                                                00002600
+       CONFIGURATION SECTION.                                           00002700
+       SOURCE-COMPUTER.    IBM-370.                                     00002800
+       OBJECT-COMPUTER.    IBM-370.                                     00002900
+      **                                                                00003000
+       INPUT-OUTPUT SECTION.                                            00003100
+      *                                                                 00003200
+       FILE-CONTROL.                                                    00003300
+           SELECT ERRTRANC ASSIGN TO UT-S-ERRTRANC                      00003400
+                           FILE STATUS IS ERRTRANC-ERROR-CODE.          00003500
+           SELECT VALTRANN ASSIGN TO UT-S-VALTRANN                      00003600
+                           FILE STATUS IS VALTRANN-ERROR-CODE.          00003700
+           SELECT VALTRANI ASSIGN TO UT-S-VALTRANI                      00003800
+                           FILE STATUS IS VALTRANI-ERROR-CODE.          00003900
+      *>                                                                00004000
+       DATA DIVISION.                                                   00004100
+      *                                                                 00004200
+       FILE SECTION.                                                    00004300
+      *                                                                 00004400
+       FD  ERRTRANC                                                     00004500
+           LABEL RECORDS ARE STANDARD                                   00004600
+           RECORD CONTAINS 22 CHARACTERS.                               00004700
+      *                                                                 00004800
+       01  CORRECTED-TRANSACTION-AREA         PIC X(22).                00004900
+      *                                                                 00005000
+       FD  VALTRANN                                                     00005100
+           LABEL RECORDS ARE STANDARD                                   00005200
+           RECORD CONTAINS 22 CHARACTERS.                               00005300
+      *                                                                 00005400
+       01  NEW-TRANSACTION-AREA               PIC X(22).                00005500
+      *                                                                 00005600
+       FD  VALTRANI                                                     00005700
+           LABEL RECORDS ARE STANDARD                                   00005800
+           RECORD CONTAINS 22 CHARACTERS.                               00005900
+      *                                                                 00006000
+       01  MERGED-TRANSACTION-AREA            PIC X(22).                00006100
+      *                                                                 00006200
+       WORKING-STORAGE SECTION.                                         00006300
+      *                                                                 00006400
+       01  SWITCHES.                                                    00006500
+           05  ERRTRANC-EOF-SWITCH             PIC X   VALUE   'N'.     00006600
+               88  ERRTRANC-EOF                        VALUE   'Y'.     00006700
+           05  VALTRANN-EOF-SWITCH             PIC X   VALUE   'N'.     00006800
+               88  VALTRANN-EOF                        VALUE   'Y'.     00006900
+      *                                                                 00007000
+       01  FILE-STATUS-FIELD.                                           00007100
+           05 ERRTRANC-ERROR-CODE           PIC XX.                     00007200
+           05 VALTRANN-ERROR-CODE           PIC XX.                     00007300
+           05 VALTRANI-ERROR-CODE           PIC XX.                     00007400
+      *                                                                 00007500
+       01  WS-EOJ-COUNTERS.                                             00007600
+           05  WS-CORRECTED-COUNT           PIC 9(7) VALUE ZERO.        00007700
+           05  WS-NEW-COUNT                 PIC 9(7) VALUE ZERO.        00007800
+      *                                                                 00007850
+       01  WS-MERGE-RECORD                  PIC X(22).                  00007880
+      *>                                                                00007900
+       PROCEDURE DIVISION.                                              00008000
+      *                                                                 00008100
+       000-MERGE-TRANSACTIONS.                                          00008200
+           OPEN    INPUT   ERRTRANC, INPUT VALTRANN, OUTPUT VALTRANI.   00008300
+           IF ERRTRANC-ERROR-CODE NOT = '00'                            00008400
+               DISPLAY 'ERRMERG   A 1   OPEN ERROR FOR ERRTRANC'        00008500
+               DISPLAY 'ERRMERG   A 1   FILE STATUS = '                 00008600
+                   ERRTRANC-ERROR-CODE                                  00008700
+               STOP RUN.                                                00008800
+           IF VALTRANN-ERROR-CODE NOT = '00'                            00008900
+               DISPLAY 'ERRMERG   A 1   OPEN ERROR FOR VALTRANN'        00009000
+               DISPLAY 'ERRMERG   A 1   FILE STATUS = '                 00009100
+                   VALTRANN-ERROR-CODE                                  00009200
+               STOP RUN.                                                00009300
+           IF VALTRANI-ERROR-CODE NOT = '00'                            00009400
+               DISPLAY 'ERRMERG   A 1   OPEN ERROR FOR VALTRANI'        00009500
+               DISPLAY 'ERRMERG   A 1   FILE STATUS = '                 00009600
+                   VALTRANI-ERROR-CODE                                  00009700
+               STOP RUN.                                                00009800
+           PERFORM 300-COPY-CORRECTED-TRAN                              00009900
+               UNTIL ERRTRANC-EOF.                                      00010000
+           PERFORM 320-COPY-NEW-TRAN                                    00010100
+               UNTIL VALTRANN-EOF.                                      00010200
+           CLOSE   ERRTRANC, VALTRANN, VALTRANI.                        00010300
+           DISPLAY 'ERRMERG CORRECTED=' WS-CORRECTED-COUNT              00010400
+               ' NEW=' WS-NEW-COUNT.                                    00010500
+           STOP RUN.                                                    00010600
+      *                                                             00010700
+       300-COPY-CORRECTED-TRAN.                                         00010800
+               READ ERRTRANC INTO WS-MERGE-RECORD                       00010900
+                   AT  END                                              00011000
+                       MOVE 'Y' TO ERRTRANC-EOF-SWITCH.                 00011100
+               IF NOT ERRTRANC-EOF                                      00011200
+                   WRITE MERGED-TRANSACTION-AREA FROM WS-MERGE-RECORD   00011300
+                   ADD 1 TO WS-CORRECTED-COUNT.                         00011400
+      *                                                             00011500
+       320-COPY-NEW-TRAN.                                               00011600
+               READ VALTRANN INTO WS-MERGE-RECORD                       00011700
+                   AT  END                                              00011800
+                       MOVE 'Y' TO VALTRANN-EOF-SWITCH.                 00011900
+               IF NOT VALTRANN-EOF                                      00012000
+                   WRITE MERGED-TRANSACTION-AREA FROM WS-MERGE-RECORD   00012100
+                   ADD 1 TO WS-NEW-COUNT.                               00012200
+      *>                                                                00012300
+/*                                                                      00012400
+//COB.SYSLIB DD DSNAME=SYS1.COBLIB,DISP=SHR                             00012500
+//COB.ERRTRANC DD DSNAME=HERC01.SAMPLE.ERRTRANC,DISP=SHR                00012600
+//COB.VALTRANN DD DSNAME=HERC01.SAMPLE.VALTRANN,DISP=SHR                00012700
+//COB.VALTRANI DD DSNAME=HERC01.SAMPLE.VALTRANI,DISP=(,CATLG),          00012800
+//             DCB=(DSORG=PS,LRECL=22,BLKSIZE=2200,RECFM=FB),           00012900
+//             SPACE=(TRK,(1,1),RLSE)                                   00013000
+//GO.SYSOUT DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=161,BLKSIZE=16100)         00013100
+//GO.SYSIN DD *                                                         00013200
+/*                                                                      00013300
+/&                                                                      00013400
