@@ -1,6 +1,18 @@
 //HERC01N  JOB (COBOL),'VSAMRND',CLASS=A,MSGCLASS=H,                    00000101
 //             REGION=8M,TIME=1440,                                     00000200
 //             MSGLEVEL=(1,1)                                           00000300
+//*  STEP010 PRE-EDITS THE RAW VALTRANI EXTRACT INTO A CLEAN VALTRAN    00000310
+//*  (AND AN ERRTRAN REJECT LIST) BEFORE THE RANDOM UPDATE BELOW EVER   00000320
+//*  OPENS THE FILE.                                                    00000330
+//STEP010  EXEC PGM=VALEDIT                                             00000340
+//VALTRANI DD DSNAME=HERC01.SAMPLE.VALTRANI,DISP=SHR                    00000350
+//VALTRAN  DD DSNAME=HERC01.SAMPLE.VALTRAN,DISP=(,CATLG),               00000355
+//             DCB=(DSORG=PS,LRECL=22,BLKSIZE=2200,RECFM=FB),           00000358
+//             SPACE=(TRK,(1,1),RLSE)                                   00000361
+//ERRTRAN  DD DSNAME=HERC01.SAMPLE.ERRTRAN,DISP=(,CATLG),               00000364
+//             DCB=(DSORG=PS,LRECL=22,BLKSIZE=2200,RECFM=FB),           00000367
+//             SPACE=(TRK,(1,1),RLSE)                                   00000370
+//SYSOUT   DD SYSOUT=*                                                  00000380
 //VSAMRND  EXEC COBUCG,                                                 00000405
 //             PARM.COB='FLAGW,LOAD,SUPMAP,SIZE=2048K,BUF=1024K'        00000500
 //COB.SYSPUNCH DD DUMMY                                                 00000600
@@ -28,13 +40,25 @@
        INPUT-OUTPUT SECTION.                                            00002800
       *                                                                 00002900
        FILE-CONTROL.                                                    00003000
-           SELECT VALTRAN  ASSIGN TO UT-S-VALTRAN.                      00003100
+           SELECT VALTRAN  ASSIGN TO UT-S-VALTRAN                       00003100
+                           FILE STATUS IS VALTRAN-ERROR-CODE.           00003110
            SELECT INVMAST  ASSIGN TO UT-I-INVMAST                       00003200
                            ORGANIZATION IS INDEXED                      00003300
                            ACCESS IS RANDOM                             00003403
                            RECORD KEY IS MR-ITEM-NO                     00003500
                            FILE STATUS IS INVMAST-ERROR-CODE.           00003600
-           SELECT ERRTRAN  ASSIGN TO UT-S-ERRTRAN.                      00003700
+           SELECT ERRTRAN  ASSIGN TO UT-S-ERRTRAN                       00003700
+                           FILE STATUS IS ERRTRAN-ERROR-CODE.           00003710
+           SELECT CHKPOINT ASSIGN TO UT-S-CHKPOINT                      00003720
+                           FILE STATUS IS CHKPOINT-ERROR-CODE.          00003730
+           SELECT REORDRPT ASSIGN TO UT-S-REORDRPT.                     00003740
+           SELECT VENDMAST ASSIGN TO UT-I-VENDMAST                      00003750
+                           ORGANIZATION IS INDEXED                      00003760
+                           ACCESS IS RANDOM                             00003770
+                           RECORD KEY IS VM-VENDOR-NO                   00003780
+                           FILE STATUS IS VENDMAST-ERROR-CODE.          00003790
+           SELECT AUDTTRAN ASSIGN TO UT-S-AUDTTRAN.                     00003795
+           SELECT GLEXTRCT ASSIGN TO UT-S-GLEXTRCT.                     00003797
       *>                                                                00003800
        DATA DIVISION.                                                   00003900
       *                                                                 00004000
@@ -42,40 +66,104 @@
       *                                                                 00004200
        FD  VALTRAN                                                      00004300
            LABEL RECORDS ARE STANDARD                                   00004400
-           RECORD CONTAINS 21 CHARACTERS.                               00004500
+           RECORD CONTAINS 22 CHARACTERS.                               00004500
       *                                                                 00004600
-       01  VALID-TRANSACTION-AREA           PIC X(21).                  00004700
+       01  VALID-TRANSACTION-AREA           PIC X(22).                  00004700
       *                                                                 00004800
        FD  INVMAST                                                      00004900
            LABEL RECORDS ARE STANDARD                                   00005000
            RECORD CONTAINS 50 CHARACTERS.                               00005100
       *                                                                 00005200
-       01  MASTER-RECORD-AREA                                           00005300
-           05  MR-ITEM-NO                  PIC X(5)                     00005400
+       01  MASTER-RECORD-AREA.                                          00005300
+           05  MR-ITEM-NO                  PIC X(5).                    00005400
            05  FILLER                      PIC X(45).                   00005500
       *                                                                 00005600
        FD  ERRTRAN                                                      00005700
            LABEL RECORDS ARE STANDARD                                   00005800
-           RECORD CONTAINS 21 CHARACTERS   PIC X(21).                   00005900
+           RECORD CONTAINS 22 CHARACTERS.                               00005900
       *                                                                 00006000
-       01  ERROR-TRANSACTION               PIC X(21).                   00006100
+       01  ERROR-TRANSACTION               PIC X(22).                   00006100
       *                                                                 00006200
-       WORKING-STORAGE SECTION.                                         00006300
+       FD  CHKPOINT                                                     00006210
+           LABEL RECORDS ARE STANDARD                                   00006220
+           RECORD CONTAINS 5 CHARACTERS.                                00006230
+      *                                                                 00006240
+       01  CHECKPOINT-RECORD                PIC X(5).                   00006250
+      *                                                                 00006260
+       FD  REORDRPT                                                     00006270
+           LABEL RECORDS ARE STANDARD                                   00006280
+           RECORD CONTAINS 80 CHARACTERS.                               00006290
+      *                                                                 00006295
+       01  REORDRPT-LINE                    PIC X(80).                  00006296
+      *                                                                 00006297
+       FD  VENDMAST                                                     00006298
+           LABEL RECORDS ARE STANDARD                                   00006299
+           RECORD CONTAINS 26 CHARACTERS.                               00006300
+      *                                                                 00006301
+       01  VENDOR-MASTER-AREA.                                          00006302
+           05  VM-VENDOR-NO                PIC X(5).                    00006303
+           05  FILLER                      PIC X(21).                   00006304
+      *                                                                 00006305
+       FD  AUDTTRAN                                                     00006306
+           LABEL RECORDS ARE STANDARD                                   00006307
+           RECORD CONTAINS 26 CHARACTERS.                               00006308
+      *                                                                 00006309
+       01  AUDIT-TRANSACTION-AREA           PIC X(26).                  00006310
+      *                                                                 00006311
+       FD  GLEXTRCT                                                     00006312
+           LABEL RECORDS ARE STANDARD                                   00006313
+           RECORD CONTAINS 22 CHARACTERS.                               00006314
+      *                                                                 00006315
+       01  GL-TRANSACTION-AREA               PIC X(22).                 00006316
+      *                                                                 00006317
+       WORKING-STORAGE SECTION.                                         00006312
       *                                                                 00006400
        01  SWITCHES.                                                    00006500
            05  VALTRAN-EOF-SWITCH              PIC X   VALUE   'N'.     00006603
                88  VALTRAN-EOF                         VALUE   'Y'.     00006703
            05  MASTER-FOUND-SWITCH             PIC X   VALUE   'N'.     00006803
                88  MASTER-FOUND                        VALUE   'Y'.     00006903
+           05  VENDOR-VALID-SWITCH             PIC X   VALUE   'N'.     00006923
+               88  VENDOR-VALID                        VALUE   'Y'.     00006943
+           05  CHKPOINT-EOF-SWITCH             PIC X   VALUE   'N'.     00006953
+               88  CHKPOINT-EOF                         VALUE   'Y'.    00006963
+           05  RESTART-SWITCH                  PIC X   VALUE   'N'.     00006973
+               88  RESTART-SKIP-ACTIVE                  VALUE  'Y'.     00006983
+           05  MASTER-UPDATED-SWITCH           PIC X   VALUE   'N'.     00006986
+               88  MASTER-UPDATED                       VALUE  'Y'.     00006989
+           05  GL-SHOULD-POST-SWITCH           PIC X   VALUE   'N'.     00006992
+               88  GL-SHOULD-POST                        VALUE  'Y'.    00006995
       *                                                                 00007000
        01  FILE-STATUS-FIELD.                                           00007100
            05 INVMAST-ERROR-CODE           PIC XX.                      00007200
+           05 VALTRAN-ERROR-CODE           PIC XX.                      00007205
+           05 ERRTRAN-ERROR-CODE           PIC XX.                      00007208
+           05 CHKPOINT-ERROR-CODE          PIC XX.                      00007209
+           05 VENDMAST-ERROR-CODE          PIC XX.                      00007212
+      *                                                                 00007210
+       01  WS-EOJ-COUNTERS.                                             00007220
+           05  WS-TRAN-READ-COUNT          PIC 9(7) VALUE ZERO.         00007230
+           05  WS-MASTER-UPDATE-COUNT      PIC 9(7) VALUE ZERO.         00007240
+           05  WS-ERROR-COUNT              PIC 9(7) VALUE ZERO.         00007250
+      *                                                                 00007260
+       01  WS-CHECKPOINT-CONTROL.                                       00007270
+           05  WS-CHECKPOINT-INTERVAL      PIC 9(3) VALUE 100.          00007280
+           05  WS-CHECKPOINT-TALLY         PIC 9(3) VALUE ZERO.         00007290
+      *                                                                 00007295
+       01  WS-LAST-CHECKPOINT-ITEM         PIC X(5) VALUE SPACES.       00007298
       *                                                                 00007300
+       01  WS-RUN-DATE                     PIC 9(6) VALUE ZERO.         00007305
+      *                                                                 00007310
+       01  WS-ON-HAND-BEFORE               PIC S9(5).                   00007315
        01  INVENTORY-TRANSACTION-RECORD.                                00007400
            05  IT-ITEM-NO                  PIC X(5).                    00007500
            05  IT-VENDOR-NO                PIC X(5).                    00007600
            05  IT-RECEIPT-DATE             PIC X(6).                    00007700
            05  IT-RECEIPT-QUANTITY         PIC S9(5).                   00007800
+           05  IT-TRANS-TYPE               PIC X(1).                    00007810
+               88  IT-TRANS-IS-RECEIPT             VALUE   'R'.         00007820
+               88  IT-TRANS-IS-ISSUE               VALUE   'I'.         00007830
+               88  IT-TRANS-IS-NEWITEM             VALUE   'N'.         00007840
       *                                                                 00007900
        01  INVENTORY-MASTER-RECORD.                                     00008000
            05  IM-DESCRIPTIVE-DATA.                                     00008100
@@ -87,67 +175,225 @@
                10  IM-REORDER-POINT        PIC S9(5).                   00008700
                10  IM-ON-HAND              PIC S9(5).                   00008800
                10  IM-ON-ORDER             PIC S9(5).                   00008900
+      *                                                                 00008920
+       01  REORDRPT-DETAIL.                                             00008940
+           05  RD-ITEM-NO                  PIC X(5).                    00008950
+           05  FILLER                      PIC X(3)  VALUE SPACES.      00008960
+           05  RD-ITEM-DESC                PIC X(20).                   00008970
+           05  FILLER                      PIC X(3)  VALUE SPACES.      00008980
+           05  RD-ON-HAND                  PIC -(4)9.                   00008990
+           05  FILLER                      PIC X(3)  VALUE SPACES.      00008991
+           05  RD-ON-ORDER                 PIC -(4)9.                   00008992
+           05  FILLER                      PIC X(36) VALUE SPACES.      00008993
+      *                                                                 00008994
+       01  VENDOR-RECORD.                                               00008995
+           05  VN-VENDOR-NO                PIC X(5).                    00008996
+           05  VN-VENDOR-NAME              PIC X(20).                   00008997
+           05  VN-ACTIVE-STATUS            PIC X(1).                    00008998
+               88  VN-VENDOR-ACTIVE                VALUE   'A'.         00008999
+      *                                                                 00009001
+       01  AUDIT-TRANSACTION-RECORD.                                    00009002
+           05  AT-ITEM-NO                  PIC X(5).                    00009003
+           05  AT-ON-HAND-BEFORE           PIC S9(5).                   00009004
+           05  AT-ON-HAND-AFTER            PIC S9(5).                   00009005
+           05  AT-VENDOR-NO                PIC X(5).                    00009006
+           05  AT-RUN-DATE                 PIC 9(6).                    00009007
+      *                                                                 00009008
+       01  GL-TRANSACTION-RECORD.                                       00009009
+           05  GL-ITEM-NO                  PIC X(5).                    00009010
+           05  GL-EXTENDED-COST            PIC S9(9)V99.                00009011
+           05  GL-RUN-DATE                 PIC 9(6).                    00009012
       *>                                                                00009000
        PROCEDURE DIVISION.                                              00009100
       *                                                                 00009200
        000-UPDATE-INVENTORY-FILE.                                       00009300
-           OPEN    INPUT   VALTRAN                                      00009400
-                   I-O     INVMAST.                                     00009503
-                   OUTPUT  ERRTRAN.                                     00009603
+           OPEN    INPUT   VALTRAN, I-O INVMAST, EXTEND ERRTRAN,        00009400
+                   OUTPUT  REORDRPT, INPUT VENDMAST,                    00009410
+                   OUTPUT  AUDTTRAN, OUTPUT GLEXTRCT.                   00009411
+           IF VALTRAN-ERROR-CODE NOT = '00'                             00009420
+               DISPLAY 'VSAMRND   A 1   OPEN ERROR FOR VALTRAN'         00009440
+               DISPLAY 'VSAMRND   A 1   FILE STATUS = '                 00009460
+                   VALTRAN-ERROR-CODE                                   00009480
+               STOP RUN.                                                00009500
+           IF ERRTRAN-ERROR-CODE NOT = '00'                             00009520
+               DISPLAY 'VSAMRND   A 1   OPEN ERROR FOR ERRTRAN'         00009540
+               DISPLAY 'VSAMRND   A 1   FILE STATUS = '                 00009560
+                   ERRTRAN-ERROR-CODE                                   00009580
+               STOP RUN.                                                00009600
+           ACCEPT   WS-RUN-DATE FROM DATE.                              00009650
+           PERFORM 006-READ-LAST-CHECKPOINT.                            00009660
            PERFORM 300-PROCESS-INVENTORY-TRAN                           00009700
                UNTIL VALTRAN-EOF                                        00009803
-           CLOSE   VALTRAN, INVMAST, ERRTRAN.                           00009900
-           DISPLAY 'VSAMRND    1   1   NORMAL EOJ'.                     00010003
+           CLOSE   VALTRAN, INVMAST, ERRTRAN, CHKPOINT, REORDRPT,       00009900
+                   VENDMAST, AUDTTRAN, GLEXTRCT.                        00009901
+           DISPLAY 'VSAMRND READ=' WS-TRAN-READ-COUNT                   00010003
+               ' UPDATED=' WS-MASTER-UPDATE-COUNT                       00010006
+               ' ERRORS=' WS-ERROR-COUNT.                               00010009
+           IF RESTART-SKIP-ACTIVE                                       00010011
+               DISPLAY 'VSAMRND   A 4   RESTART ITEM = '                00010013
+                   WS-LAST-CHECKPOINT-ITEM                               00010015
+               DISPLAY 'VSAMRND   A 4   NOT FOUND IN VALTRAN - NO'      00010017
+                   ' TRANSACTIONS WERE APPLIED THIS RUN'                 00010019
+               MOVE 16 TO RETURN-CODE                                   00010021
+           ELSE                                                         00010022
+               PERFORM 008-CLEAR-CHECKPOINT.                            00010023
            STOP RUN.                                                    00010100
-          *                                                             00010200
-           300-PROCESS-INVENTORY-TRAN.                                  00010300
+      *                                                             00010150
+       008-CLEAR-CHECKPOINT.                                            00010155
+               OPEN OUTPUT CHKPOINT.                                    00010157
+               CLOSE CHKPOINT.                                          00010158
+      *                                                             00010159
+       006-READ-LAST-CHECKPOINT.                                        00010160
+               OPEN INPUT CHKPOINT.                                     00010170
+               IF CHKPOINT-ERROR-CODE = '00'                            00010180
+                   PERFORM 007-READ-CHECKPOINT-RECORD                   00010190
+                       UNTIL CHKPOINT-EOF                                00010200
+                   CLOSE CHKPOINT.                                      00010210
+               IF WS-LAST-CHECKPOINT-ITEM NOT = SPACES                  00010220
+                   MOVE 'Y' TO RESTART-SWITCH                           00010230
+                   DISPLAY 'VSAMRND   A 3   RESTARTING AFTER ITEM = '   00010240
+                       WS-LAST-CHECKPOINT-ITEM.                         00010250
+               OPEN EXTEND CHKPOINT.                                    00010260
+      *                                                             00010270
+       007-READ-CHECKPOINT-RECORD.                                      00010280
+               READ CHKPOINT                                            00010290
+                   AT END                                               00010300
+                       MOVE 'Y' TO CHKPOINT-EOF-SWITCH.                 00010310
+               IF NOT CHKPOINT-EOF                                      00010320
+                   MOVE CHECKPOINT-RECORD TO WS-LAST-CHECKPOINT-ITEM.   00010330
+      *                                                             00010340
+       300-PROCESS-INVENTORY-TRAN.                                      00010300
                PERFORM 310-READ-INVENTORY-TRAN.                         00010400
-                   IF NOT VALTRAN-EOF                                   00010503
+               IF NOT VALTRAN-EOF                                       00010503
+                   IF RESTART-SKIP-ACTIVE                               00010510
+                       PERFORM 315-CHECK-RESTART-POINT                  00010520
+                   ELSE                                                 00010530
                        PERFORM 320-GET-INVENTORY-MASTER                 00010603
                        IF MASTER-FOUND                                  00010703
-                           PERFORM 330-UPDATE-INVENTORY-MASTER          00010803
-                           PERFORM 340-REWRITE-INVENTORY-MASTER         00010903
-               ELSE                                                     00011000
-                   PERFORM 350-WRITE-ERROR-TRAN.                        00011103
-                       PERFORM 350-UPDATE-INVENTORY-MASTER              00011200
-                   ELSE                                                 00011300
-                       PERFORM 360-WRITE-ERROR-TRAN.                    00011400
-          *                                                             00011500
-           310-READ-INVENTORY-TRAN.                                     00011600
+                           PERFORM 325-VALIDATE-VENDOR                  00010720
+                           IF VENDOR-VALID                               00010740
+                               PERFORM 330-UPDATE-INVENTORY-MASTER      00010803
+                               IF MASTER-UPDATED                        00010880
+                                   PERFORM 340-REWRITE-INVENTORY-MASTER 00010903
+                           ELSE                                         00010960
+                               PERFORM 350-WRITE-ERROR-TRAN             00010980
+                       ELSE                                             00011000
+                           PERFORM 350-WRITE-ERROR-TRAN.                00011103
+      *                                                             00011400
+       315-CHECK-RESTART-POINT.                                         00011450
+               IF IT-ITEM-NO = WS-LAST-CHECKPOINT-ITEM                  00011460
+                   MOVE 'N' TO RESTART-SWITCH.                          00011470
+      *                                                             00011500
+       310-READ-INVENTORY-TRAN.                                         00011600
                READ VALTRAN INTO INVENTORY-TRANSACTION-RECORD           00011700
                    AT  END                                              00011800
                        MOVE 'Y' TO VALTRAN-EOF-SWITCH.                  00011903
-          *                                                             00012000
-           320-READ-INVENTORY-MASTER.                                   00012103
+               IF NOT VALTRAN-EOF                                       00011920
+                   ADD 1 TO WS-TRAN-READ-COUNT.                         00011940
+      *                                                             00012000
+       320-GET-INVENTORY-MASTER.                                        00012103
                MOVE    IT-ITEM-NO TO MR-ITEM-NO.                        00012204
                READ    INVMAST INTO INVENTORY-MASTER-RECORD.            00012304
-               IF      INVMAST-ERROR-COD = '00'                         00012404
+               IF      INVMAST-ERROR-CODE = '00'                        00012404
                    MOVE 'Y' TO MASTER-FOUND-SWITCH                      00012504
                ELSE                                                     00012600
                    MOVE 'N' TO MASTER-FOUND-SWITCH.                     00012704
-          *                                                             00012800
-           330-UPDATE-INVENTORY-MASTER.                                 00012904
-               ADD IT-RECEIPT-QUANTITY TO IM-ON-HAND.                   00013004
-          *                                                             00013104
-           340-REWRITE-INVENTORY-MASTER.                                00013200
+      *                                                             00012800
+       325-VALIDATE-VENDOR.                                             00012820
+               MOVE    IT-VENDOR-NO TO VM-VENDOR-NO.                    00012840
+               READ    VENDMAST INTO VENDOR-RECORD.                     00012860
+               IF      VENDMAST-ERROR-CODE = '00'                       00012870
+                       AND VN-VENDOR-ACTIVE                             00012880
+                   MOVE 'Y' TO VENDOR-VALID-SWITCH                      00012890
+               ELSE                                                     00012895
+                   MOVE 'N' TO VENDOR-VALID-SWITCH.                     00012899
+      *                                                             00012900
+       330-UPDATE-INVENTORY-MASTER.                                     00012904
+               MOVE IM-ON-HAND TO WS-ON-HAND-BEFORE.                    00012960
+               MOVE 'N' TO MASTER-UPDATED-SWITCH.                       00012970
+               MOVE 'N' TO GL-SHOULD-POST-SWITCH.                       00012980
+               IF IT-TRANS-IS-ISSUE                                     00012990
+                   IF IM-ON-HAND - IT-RECEIPT-QUANTITY < ZERO           00012992
+                       PERFORM 350-WRITE-ERROR-TRAN                     00012994
+                   ELSE                                                 00012996
+                       SUBTRACT IT-RECEIPT-QUANTITY FROM IM-ON-HAND     00012998
+                       MOVE 'Y' TO MASTER-UPDATED-SWITCH                00013000
+               ELSE                                                     00013002
+                   ADD IT-RECEIPT-QUANTITY TO IM-ON-HAND                00013004
+                   MOVE 'Y' TO MASTER-UPDATED-SWITCH                    00013010
+                   MOVE 'Y' TO GL-SHOULD-POST-SWITCH.                   00013015
+      *                                                             00013104
+       340-REWRITE-INVENTORY-MASTER.                                    00013200
                REWRITE MASTER-RECORD-AREA FROM                          00013300
                    INVENTORY-MASTER-RECORD.                             00013400
                IF INVMAST-ERROR-CODE   NOT =   '00'                     00013500
                   DISPLAY 'VSAMRND   A 2   REWRITE ERROR FOR INVMAST'   00013604
-                  DISPLAY 'VSAMRND   A 2   ITEM NUMBER = ' IM-ITEM-NO.  00013704
+                  DISPLAY 'VSAMRND   A 2   ITEM NUMBER = ' IM-ITEM-NO   00013704
                   DISPLAY 'VSAMRND   A 2   FILE STATUS = '              00013804
                        INVMAST-ERROR-CODE                               00013900
-                  MOVE 'Y' TO VALTRAN-EOF-SWITCH.                       00014004
-          *                                                             00014100
-           350-WRITE-ERROR-TRAN.                                        00014204
+                  PERFORM 350-WRITE-ERROR-TRAN                          00013950
+               ELSE                                                     00013970
+                  ADD 1 TO WS-MASTER-UPDATE-COUNT                       00013973
+                  PERFORM 341-WRITE-AUDIT-TRAN                          00013975
+                  IF GL-SHOULD-POST                                     00013976
+                      PERFORM 343-WRITE-GL-EXTRACT                      00013977
+                  PERFORM 342-CHECK-REORDER-POINT                       00013980
+                  PERFORM 345-WRITE-CHECKPOINT.                         00013990
+               MOVE 'N' TO MASTER-UPDATED-SWITCH.                       00013995
+      *                                                             00014000
+       341-WRITE-AUDIT-TRAN.                                            00014005
+               MOVE    IM-ITEM-NO          TO AT-ITEM-NO                00014006
+               MOVE    WS-ON-HAND-BEFORE   TO AT-ON-HAND-BEFORE         00014007
+               MOVE    IM-ON-HAND          TO AT-ON-HAND-AFTER          00014008
+               MOVE    IT-VENDOR-NO        TO AT-VENDOR-NO              00014009
+               MOVE    WS-RUN-DATE         TO AT-RUN-DATE               00014010
+               WRITE   AUDIT-TRANSACTION-AREA FROM                      00014011
+                   AUDIT-TRANSACTION-RECORD.                            00014012
+      *                                                             00014013
+       343-WRITE-GL-EXTRACT.                                            00014014
+               COMPUTE GL-EXTENDED-COST =                               00014015
+                   IT-RECEIPT-QUANTITY * IM-UNIT-COST.                  00014016
+               MOVE    IM-ITEM-NO   TO GL-ITEM-NO                       00014017
+               MOVE    WS-RUN-DATE  TO GL-RUN-DATE                      00014018
+               WRITE   GL-TRANSACTION-AREA FROM                         00014019
+                   GL-TRANSACTION-RECORD.                               00014020
+      *                                                             00014021
+       342-CHECK-REORDER-POINT.                                         00014015
+               IF IM-ON-HAND NOT > IM-REORDER-POINT                     00014018
+                   MOVE IM-ITEM-NO   TO RD-ITEM-NO                      00014021
+                   MOVE IM-ITEM-DESC TO RD-ITEM-DESC                    00014022
+                   MOVE IM-ON-HAND   TO RD-ON-HAND                      00014023
+                   MOVE IM-ON-ORDER  TO RD-ON-ORDER                     00014024
+                   WRITE REORDRPT-LINE FROM REORDRPT-DETAIL.            00014025
+      *                                                             00014020
+       345-WRITE-CHECKPOINT.                                            00014030
+               ADD 1 TO WS-CHECKPOINT-TALLY.                            00014040
+               IF WS-CHECKPOINT-TALLY NOT < WS-CHECKPOINT-INTERVAL      00014050
+                   MOVE IM-ITEM-NO TO CHECKPOINT-RECORD                 00014060
+                   WRITE CHECKPOINT-RECORD                              00014070
+                   MOVE ZERO TO WS-CHECKPOINT-TALLY.                    00014080
+      *                                                             00014100
+       350-WRITE-ERROR-TRAN.                                            00014204
                WRITE ERROR-TRANSACTION FROM                             00014300
                    INVENTORY-TRANSACTION-RECORD.                        00014400
+               ADD 1 TO WS-ERROR-COUNT.                                 00014420
       *>                                                                00014500
 /*                                                                      00014600
 //COB.SYSLIB DD DSNAME=SYS1.COBLIB,DISP=SHR                             00014700
-//COB.VALTRAN DD DSNAME=HERC01.SAMPLE.VALTRAN,DSP=SWR                   00014800
-//COB.INVMAST DD DSNAME=HERC01.SAMPLE.INVMAST,DSP=SWR                   00014900
-//COB.ERRTRAN DD DSNAME=HERC01.SAMPLE.ERRTRAN,DSP=SWR                   00015000
+//COB.VALTRAN DD DSNAME=HERC01.SAMPLE.VALTRAN,DISP=SHR                   00014800
+//COB.INVMAST DD DSNAME=HERC01.SAMPLE.INVMAST,DISP=SHR                   00014900
+//COB.ERRTRAN DD DSNAME=HERC01.SAMPLE.ERRTRAN,DISP=SHR                   00015000
+//COB.CHKPOINT DD DSNAME=HERC01.SAMPLE.CHKPOINT,DISP=(MOD,CATLG),       00015010
+//             DCB=(DSORG=PS,LRECL=5,BLKSIZE=500,RECFM=FB),             00015020
+//             SPACE=(TRK,(1,1),RLSE)                                   00015030
+//COB.REORDRPT DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=80,BLKSIZE=8000)        00015040
+//COB.VENDMAST DD DSNAME=HERC01.SAMPLE.VENDMAST,DISP=SHR                 00015050
+//COB.AUDTTRAN DD DSNAME=HERC01.SAMPLE.AUDTTRAN,DISP=(,CATLG),          00015060
+//             DCB=(DSORG=PS,LRECL=26,BLKSIZE=2600,RECFM=FB),           00015070
+//             SPACE=(TRK,(1,1),RLSE)                                   00015080
+//COB.GLEXTRCT DD DSNAME=HERC01.SAMPLE.GLEXTRCT,DISP=(,CATLG),          00015085
+//             DCB=(DSORG=PS,LRECL=22,BLKSIZE=2200,RECFM=FB),           00015090
+//             SPACE=(TRK,(1,1),RLSE)                                   00015095
 //GO.SYSOUT DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=161,BLKSIZE=16100)         00015100
 //GO.SYSIN DD *                                                         00015200
 /*                                                                      00015300
