@@ -0,0 +1,185 @@
+//HERC01N  JOB (COBOL),'VALEDIT',CLASS=A,MSGCLASS=H,                    00000101
+//             REGION=8M,TIME=1440,                                     00000200
+//             MSGLEVEL=(1,1)                                           00000300
+//VALEDIT  EXEC COBUCG,                                                 00000405
+//             PARM.COB='FLAGW,LOAD,SUPMAP,SIZE=2048K,BUF=1024K'        00000500
+//COB.SYSPUNCH DD DUMMY                                                 00000600
+//COB.SYSIN DD *                                                        00000700
+      ********************************************************          00000800
+      * A COBOL PROGRAM TEMPLATE                                        00000900
+      ********************************************************          00001000
+       IDENTIFICATION DIVISION.                                         00001100
+       PROGRAM-ID. VALEDIT.                                             00001205
+       AUTHOR. KRIS W KEENER.                                           00001300
+       INSTALLATION.   THE LAB.                                         00001400
+       DATE-WRITTEN.   AUGUST 08 2026.                                  00001500
+       DATE-COMPILED.  AUGUST 08 2026.                                  00001600
+       SECURITY. HOME USE ONLY.                                         00001700
+       REMARKS. PRE-EDIT OF RAW INVENTORY TRANSACTIONS (VALTRANI)       00001801
+           AHEAD OF VSAMRND/VSAMSEQ. EACH RECORD'S ITEM NUMBER,         00001900
+           RECEIPT DATE AND RECEIPT QUANTITY ARE CHECKED; CLEAN         00002000
+           RECORDS ARE WRITTEN TO VALTRAN FOR THE UPDATE JOBS AND       00002100
+           FAILING RECORDS ARE WRITTEN TO ERRTRAN INSTEAD.              00002200
+      *>                                                                00002300
+      *>                                                                00002400
+       ENVIRONMENT DIVISION.                                            00002500
+      **                                                                00002600
+       CONFIGURATION SECTION.                                           00002700
+       SOURCE-COMPUTER.    IBM-370.                                     00002800
+       OBJECT-COMPUTER.    IBM-370.                                     00002900
+      **                                                                00003000
+       INPUT-OUTPUT SECTION.                                            00003100
+      *                                                                 00003200
+       FILE-CONTROL.                                                    00003300
+           SELECT VALTRANI ASSIGN TO UT-S-VALTRANI                      00003400
+                           FILE STATUS IS VALTRANI-ERROR-CODE.          00003500
+           SELECT VALTRAN  ASSIGN TO UT-S-VALTRAN                       00003600
+                           FILE STATUS IS VALTRAN-ERROR-CODE.           00003700
+           SELECT ERRTRAN  ASSIGN TO UT-S-ERRTRAN                       00003800
+                           FILE STATUS IS ERRTRAN-ERROR-CODE.           00003900
+      *>                                                                00004000
+       DATA DIVISION.                                                   00004100
+      *                                                                 00004200
+       FILE SECTION.                                                    00004300
+      *                                                                 00004400
+       FD  VALTRANI                                                     00004500
+           LABEL RECORDS ARE STANDARD                                   00004600
+           RECORD CONTAINS 22 CHARACTERS.                               00004700
+      *                                                                 00004800
+       01  RAW-TRANSACTION-AREA               PIC X(22).                00004900
+      *                                                                 00005000
+       FD  VALTRAN                                                      00005100
+           LABEL RECORDS ARE STANDARD                                   00005200
+           RECORD CONTAINS 22 CHARACTERS.                               00005300
+      *                                                                 00005400
+       01  CLEAN-TRANSACTION-AREA             PIC X(22).                00005500
+      *                                                                 00005600
+       FD  ERRTRAN                                                      00005700
+           LABEL RECORDS ARE STANDARD                                   00005800
+           RECORD CONTAINS 22 CHARACTERS.                               00005900
+      *                                                                 00006000
+       01  ERROR-TRANSACTION-AREA             PIC X(22).                00006100
+      *                                                                 00006200
+       WORKING-STORAGE SECTION.                                         00006300
+      *                                                                 00006400
+       01  SWITCHES.                                                    00006500
+           05  VALTRANI-EOF-SWITCH             PIC X   VALUE   'N'.     00006600
+               88  VALTRANI-EOF                        VALUE   'Y'.     00006700
+           05  TRANSACTION-EDIT-SWITCH         PIC X   VALUE   'Y'.     00006800
+               88  TRANSACTION-IS-VALID                VALUE   'Y'.     00006900
+      *                                                                 00007000
+       01  FILE-STATUS-FIELD.                                           00007100
+           05 VALTRANI-ERROR-CODE           PIC XX.                     00007200
+           05 VALTRAN-ERROR-CODE            PIC XX.                     00007300
+           05 ERRTRAN-ERROR-CODE            PIC XX.                     00007400
+      *                                                                 00007500
+       01  WS-EOJ-COUNTERS.                                             00007600
+           05  WS-RECORDS-READ-COUNT        PIC 9(7) VALUE ZERO.        00007700
+           05  WS-RECORDS-CLEAN-COUNT       PIC 9(7) VALUE ZERO.        00007800
+           05  WS-RECORDS-REJECT-COUNT      PIC 9(7) VALUE ZERO.        00007900
+      *                                                                 00008000
+       01  WS-EDIT-DATE.                                                00008100
+           05  WS-EDIT-YY                   PIC 9(2).                   00008200
+           05  WS-EDIT-MM                   PIC 9(2).                   00008300
+           05  WS-EDIT-DD                   PIC 9(2).                   00008400
+      *                                                                 00008500
+       01  INVENTORY-TRANSACTION-RECORD.                                00008600
+           05  IT-ITEM-NO                  PIC X(5).                    00008700
+           05  IT-VENDOR-NO                PIC X(5).                    00008800
+           05  IT-RECEIPT-DATE             PIC X(6).                    00008900
+           05  IT-RECEIPT-QUANTITY         PIC S9(5).                   00009000
+           05  IT-TRANS-TYPE               PIC X(1).                    00009100
+               88  IT-TRANS-IS-RECEIPT             VALUE   'R'.         00009200
+               88  IT-TRANS-IS-ISSUE               VALUE   'I'.         00009300
+               88  IT-TRANS-IS-NEWITEM             VALUE   'N'.         00009400
+      *>                                                                00009500
+       PROCEDURE DIVISION.                                              00009600
+      *                                                                 00009700
+       000-EDIT-TRANSACTIONS.                                           00009800
+           OPEN    INPUT   VALTRANI, OUTPUT VALTRAN, OUTPUT ERRTRAN.    00009900
+           IF VALTRANI-ERROR-CODE NOT = '00'                            00010000
+               DISPLAY 'VALEDIT   A 1   OPEN ERROR FOR VALTRANI'        00010100
+               DISPLAY 'VALEDIT   A 1   FILE STATUS = '                 00010200
+                   VALTRANI-ERROR-CODE                                  00010300
+               MOVE 16 TO RETURN-CODE                                   00010350
+               STOP RUN.                                                00010400
+           IF VALTRAN-ERROR-CODE NOT = '00'                             00010500
+               DISPLAY 'VALEDIT   A 1   OPEN ERROR FOR VALTRAN'         00010600
+               DISPLAY 'VALEDIT   A 1   FILE STATUS = '                 00010700
+                   VALTRAN-ERROR-CODE                                   00010800
+               MOVE 16 TO RETURN-CODE                                   00010850
+               STOP RUN.                                                00010900
+           IF ERRTRAN-ERROR-CODE NOT = '00'                             00011000
+               DISPLAY 'VALEDIT   A 1   OPEN ERROR FOR ERRTRAN'         00011100
+               DISPLAY 'VALEDIT   A 1   FILE STATUS = '                 00011200
+                   ERRTRAN-ERROR-CODE                                   00011300
+               MOVE 16 TO RETURN-CODE                                   00011350
+               STOP RUN.                                                00011400
+           PERFORM 300-PROCESS-TRANSACTION                              00011500
+               UNTIL VALTRANI-EOF.                                      00011600
+           CLOSE   VALTRANI, VALTRAN, ERRTRAN.                          00011700
+           DISPLAY 'VALEDIT READ=' WS-RECORDS-READ-COUNT                00011800
+               ' CLEAN=' WS-RECORDS-CLEAN-COUNT                         00011900
+               ' REJECT=' WS-RECORDS-REJECT-COUNT.                      00012000
+           STOP RUN.                                                    00012100
+      *                                                             00012200
+       300-PROCESS-TRANSACTION.                                         00012300
+               PERFORM 310-READ-TRANSACTION.                            00012400
+               IF NOT VALTRANI-EOF                                      00012500
+                   PERFORM 320-EDIT-TRANSACTION.                        00012600
+      *                                                             00012700
+       310-READ-TRANSACTION.                                            00012800
+               READ VALTRANI INTO INVENTORY-TRANSACTION-RECORD          00012900
+                   AT  END                                              00013000
+                       MOVE 'Y' TO VALTRANI-EOF-SWITCH.                 00013100
+               IF NOT VALTRANI-EOF                                      00013200
+                   ADD 1 TO WS-RECORDS-READ-COUNT.                      00013300
+      *                                                             00013400
+       320-EDIT-TRANSACTION.                                            00013500
+               MOVE    'Y' TO TRANSACTION-EDIT-SWITCH.                  00013600
+               IF IT-ITEM-NO = SPACES OR LOW-VALUE                      00013700
+                   MOVE 'N' TO TRANSACTION-EDIT-SWITCH.                 00013800
+               IF NOT IT-RECEIPT-QUANTITY NUMERIC                       00013900
+                   MOVE 'N' TO TRANSACTION-EDIT-SWITCH.                 00014000
+               PERFORM 330-EDIT-RECEIPT-DATE.                           00014100
+               IF TRANSACTION-IS-VALID                                  00014200
+                   PERFORM 340-WRITE-CLEAN-TRAN                         00014300
+               ELSE                                                     00014400
+                   PERFORM 360-WRITE-ERROR-TRAN.                        00014500
+      *                                                             00014600
+       330-EDIT-RECEIPT-DATE.                                           00014700
+               IF NOT IT-RECEIPT-DATE NUMERIC                           00014800
+                   MOVE 'N' TO TRANSACTION-EDIT-SWITCH                  00014900
+               ELSE                                                     00015000
+                   MOVE IT-RECEIPT-DATE(1:2) TO WS-EDIT-YY              00015100
+                   MOVE IT-RECEIPT-DATE(3:2) TO WS-EDIT-MM              00015200
+                   MOVE IT-RECEIPT-DATE(5:2) TO WS-EDIT-DD              00015300
+                   IF WS-EDIT-MM < 1 OR WS-EDIT-MM > 12                 00015400
+                       MOVE 'N' TO TRANSACTION-EDIT-SWITCH              00015500
+                   ELSE                                                 00015600
+                       IF WS-EDIT-DD < 1 OR WS-EDIT-DD > 31             00015700
+                           MOVE 'N' TO TRANSACTION-EDIT-SWITCH.         00015800
+      *                                                             00015900
+       340-WRITE-CLEAN-TRAN.                                            00016000
+               WRITE   CLEAN-TRANSACTION-AREA                           00016100
+                   FROM INVENTORY-TRANSACTION-RECORD.                   00016200
+               ADD     1 TO WS-RECORDS-CLEAN-COUNT.                     00016300
+      *                                                             00016400
+       360-WRITE-ERROR-TRAN.                                            00016500
+               WRITE   ERROR-TRANSACTION-AREA                           00016600
+                   FROM INVENTORY-TRANSACTION-RECORD.                   00016700
+               ADD     1 TO WS-RECORDS-REJECT-COUNT.                    00016800
+      *>                                                                00016900
+/*                                                                      00017000
+//COB.SYSLIB DD DSNAME=SYS1.COBLIB,DISP=SHR                             00017100
+//COB.VALTRANI DD DSNAME=HERC01.SAMPLE.VALTRANI,DISP=SHR                00017200
+//COB.VALTRAN DD DSNAME=HERC01.SAMPLE.VALTRAN,DISP=(,CATLG),            00017300
+//             DCB=(DSORG=PS,LRECL=22,BLKSIZE=2200,RECFM=FB),           00017400
+//             SPACE=(TRK,(1,1),RLSE)                                   00017500
+//COB.ERRTRAN DD DSNAME=HERC01.SAMPLE.ERRTRAN,DISP=(,CATLG),            00017600
+//             DCB=(DSORG=PS,LRECL=22,BLKSIZE=2200,RECFM=FB),           00017700
+//             SPACE=(TRK,(1,1),RLSE)                                   00017800
+//GO.SYSOUT DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=161,BLKSIZE=16100)         00017900
+//GO.SYSIN DD *                                                         00018000
+/*                                                                      00018100
+/&                                                                      00018200
