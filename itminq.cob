@@ -0,0 +1,169 @@
+//HERC01N  JOB (COBOL),'ITMINQ',CLASS=A,MSGCLASS=H,                     00000101
+//             REGION=8M,TIME=1440,                                     00000200
+//             MSGLEVEL=(1,1)                                           00000300
+//ITMINQ   EXEC COBUCG,                                                 00000405
+//             PARM.COB='FLAGW,LOAD,SUPMAP,SIZE=2048K,BUF=1024K'        00000500
+//COB.SYSPUNCH DD DUMMY                                                 00000600
+//COB.SYSIN DD *                                                        00000700
+      ********************************************************          00000800
+      * A COBOL PROGRAM TEMPLATE                                        00000900
+      ********************************************************          00001000
+       IDENTIFICATION DIVISION.                                         00001100
+       PROGRAM-ID. ITMINQ.                                              00001205
+       AUTHOR. KRIS W KEENER.                                           00001300
+       INSTALLATION.   THE LAB.                                         00001400
+       DATE-WRITTEN.   AUGUST 08 2026.                                  00001500
+       DATE-COMPILED.  AUGUST 08 2026.                                  00001600
+       SECURITY. HOME USE ONLY.                                         00001700
+       REMARKS. INVENTORY DESCRIPTION LOOKUP -- A SEQUENTIAL SCAN       00001801
+           OF INVMAST MATCHING IM-ITEM-DESC AGAINST A PARTIAL OR        00001900
+           FULL SEARCH TEXT SUPPLIED ON INQPARM.                        00002000
+      *>                                                                00002100
+      *>                                                                00002200
+       ENVIRONMENT DIVISION.                                            00002300
+      **                                                                00002400
+       CONFIGURATION SECTION.                                           00002500
+       SOURCE-COMPUTER.    IBM-370.                                     00002600
+       OBJECT-COMPUTER.    IBM-370.                                     00002700
+      **                                                                00002800
+       INPUT-OUTPUT SECTION.                                            00002900
+      *                                                                 00003000
+       FILE-CONTROL.                                                    00003100
+           SELECT INQPARM  ASSIGN TO UT-S-INQPARM                       00003200
+                           FILE STATUS IS INQPARM-ERROR-CODE.           00003210
+           SELECT INVMAST  ASSIGN TO UT-I-INVMAST                       00003300
+                           ORGANIZATION IS INDEXED                      00003400
+                           ACCESS IS SEQUENTIAL                         00003500
+                           RECORD KEY IS MR-ITEM-NO                     00003600
+                           FILE STATUS IS INVMAST-ERROR-CODE.           00003700
+           SELECT ITMINQRPT ASSIGN TO UT-S-ITMINQRPT.                   00003800
+      *>                                                                00003900
+       DATA DIVISION.                                                   00004000
+      *                                                                 00004100
+       FILE SECTION.                                                    00004200
+      *                                                                 00004300
+       FD  INQPARM                                                      00004400
+           LABEL RECORDS ARE STANDARD                                   00004500
+           RECORD CONTAINS 20 CHARACTERS.                               00004600
+      *                                                                 00004700
+       01  INQUIRY-PARM-AREA                PIC X(20).                  00004800
+      *                                                                 00004900
+       FD  INVMAST                                                      00005000
+           LABEL RECORDS ARE STANDARD                                   00005100
+           RECORD CONTAINS 50 CHARACTERS.                               00005200
+      *                                                                 00005300
+       01  MASTER-RECORD-AREA.                                          00005400
+           05  MR-ITEM-NO                  PIC X(5).                    00005500
+           05  FILLER                      PIC X(45).                   00005600
+      *                                                                 00005700
+       FD  ITMINQRPT                                                    00005800
+           LABEL RECORDS ARE STANDARD                                   00005900
+           RECORD CONTAINS 80 CHARACTERS.                               00006000
+      *                                                                 00006100
+       01  ITMINQRPT-LINE                   PIC X(80).                  00006200
+      *                                                                 00006300
+       WORKING-STORAGE SECTION.                                         00006400
+      *                                                                 00006500
+       01  SWITCHES.                                                    00006600
+           05  INVMAST-EOF-SWITCH              PIC X   VALUE   'N'.     00006700
+               88  INVMAST-EOF                         VALUE   'Y'.     00006800
+      *                                                                 00006900
+       01  FILE-STATUS-FIELD.                                           00007000
+           05 INVMAST-ERROR-CODE           PIC XX.                      00007100
+           05 INQPARM-ERROR-CODE           PIC XX.                      00007200
+      *                                                                 00007300
+       01  WS-EOJ-COUNTERS.                                             00007400
+           05  WS-MATCHES-FOUND-COUNT      PIC 9(7) VALUE ZERO.         00007500
+      *                                                                 00007600
+       01  WS-SEARCH-LEN                   PIC 9(2) VALUE ZERO.         00007700
+      *                                                                 00007800
+       01  WS-MATCH-COUNT                  PIC 9(3) VALUE ZERO.         00007900
+      *                                                                 00008000
+       01  IQ-SEARCH-TEXT                  PIC X(20).                   00008100
+      *                                                                 00008200
+       01  INVENTORY-MASTER-RECORD.                                     00008300
+           05  IM-DESCRIPTIVE-DATA.                                     00008400
+               10  IM-ITEM-NO              PIC X(5).                    00008500
+               10  IM-ITEM-DESC            PIC X(20).                   00008600
+               10  IM-UNIT-COST            PIC S999V99.                 00008700
+               10  IM-UNIT-PRICE           PIC S999V99.                 00008800
+           05  IM-INVENTORY-DATA.                                       00008900
+               10  IM-REORDER-POINT        PIC S9(5).                   00009000
+               10  IM-ON-HAND              PIC S9(5).                   00009100
+               10  IM-ON-ORDER             PIC S9(5).                   00009200
+      *                                                                 00009300
+       01  ITMINQRPT-DETAIL.                                            00009400
+           05  ID-ITEM-NO                  PIC X(5).                    00009500
+           05  FILLER                      PIC X(3)  VALUE SPACES.      00009600
+           05  ID-ITEM-DESC                PIC X(20).                   00009700
+           05  FILLER                      PIC X(3)  VALUE SPACES.      00009800
+           05  ID-ON-HAND                  PIC -(4)9.                   00009900
+           05  FILLER                      PIC X(44) VALUE SPACES.      00010000
+      *>                                                                00010100
+       PROCEDURE DIVISION.                                              00010200
+      *                                                                 00010300
+       000-INQUIRE-INVENTORY.                                           00010400
+           OPEN    INPUT   INQPARM, INPUT INVMAST, OUTPUT ITMINQRPT.    00010500
+           IF INQPARM-ERROR-CODE NOT = '00'                             00010600
+               DISPLAY 'ITMINQ    A 1   OPEN ERROR FOR INQPARM'         00010700
+               DISPLAY 'ITMINQ    A 1   FILE STATUS = '                 00010800
+                   INQPARM-ERROR-CODE                                   00010900
+               STOP RUN.                                                00011000
+           IF INVMAST-ERROR-CODE NOT = '00'                             00011100
+               DISPLAY 'ITMINQ    A 1   OPEN ERROR FOR INVMAST'         00011200
+               DISPLAY 'ITMINQ    A 1   FILE STATUS = '                 00011300
+                   INVMAST-ERROR-CODE                                   00011400
+               STOP RUN.                                                00011500
+           READ    INQPARM INTO IQ-SEARCH-TEXT                          00011600
+               AT  END                                                  00011700
+                   MOVE SPACES TO IQ-SEARCH-TEXT.                       00011800
+           PERFORM 900-FIND-SEARCH-LENGTH.                              00011900
+           PERFORM 300-PROCESS-INVENTORY-MASTER                         00012000
+               UNTIL INVMAST-EOF.                                       00012100
+           CLOSE   INQPARM, INVMAST, ITMINQRPT.                         00012200
+           DISPLAY 'ITMINQ MATCHES=' WS-MATCHES-FOUND-COUNT.            00012300
+           STOP RUN.                                                    00012400
+      *                                                             00012500
+       300-PROCESS-INVENTORY-MASTER.                                    00012600
+               PERFORM 310-READ-INVENTORY-MASTER.                       00012700
+               IF NOT INVMAST-EOF                                       00012800
+                   PERFORM 320-CHECK-FOR-MATCH.                         00012900
+      *                                                             00013000
+       310-READ-INVENTORY-MASTER.                                       00013100
+               READ INVMAST INTO INVENTORY-MASTER-RECORD                00013200
+                   AT  END                                              00013300
+                       MOVE 'Y' TO INVMAST-EOF-SWITCH.                  00013400
+      *                                                             00013500
+       320-CHECK-FOR-MATCH.                                             00013600
+               MOVE    ZERO TO WS-MATCH-COUNT.                          00013700
+               IF WS-SEARCH-LEN > ZERO                                  00013800
+                   INSPECT IM-ITEM-DESC TALLYING WS-MATCH-COUNT         00013900
+                       FOR ALL IQ-SEARCH-TEXT(1:WS-SEARCH-LEN).         00014000
+               IF WS-MATCH-COUNT > ZERO                                 00014100
+                   PERFORM 330-WRITE-MATCH-LINE                         00014200
+                   ADD 1 TO WS-MATCHES-FOUND-COUNT.                     00014300
+      *                                                             00014400
+       330-WRITE-MATCH-LINE.                                            00014500
+               MOVE    IM-ITEM-NO        TO ID-ITEM-NO                  00014600
+               MOVE    IM-ITEM-DESC      TO ID-ITEM-DESC                00014700
+               MOVE    IM-ON-HAND        TO ID-ON-HAND                  00014800
+               WRITE   ITMINQRPT-LINE FROM ITMINQRPT-DETAIL.            00014900
+      *                                                             00015000
+       900-FIND-SEARCH-LENGTH.                                          00015100
+               MOVE    20 TO WS-SEARCH-LEN.                             00015200
+               PERFORM 910-TRIM-TRAILING-SPACE                          00015300
+                   UNTIL WS-SEARCH-LEN = ZERO                           00015400
+                       OR IQ-SEARCH-TEXT(WS-SEARCH-LEN:1) NOT = SPACE.  00015500
+      *                                                             00015600
+       910-TRIM-TRAILING-SPACE.                                         00015700
+               SUBTRACT 1 FROM WS-SEARCH-LEN.                           00015800
+      *>                                                                00015900
+/*                                                                      00016000
+//COB.SYSLIB DD DSNAME=SYS1.COBLIB,DISP=SHR                             00016100
+//COB.INQPARM DD DSNAME=HERC01.SAMPLE.INQPARM,DISP=SHR                   00016200
+//COB.INVMAST DD DSNAME=HERC01.SAMPLE.INVMAST,DISP=SHR                   00016300
+//COB.ITMINQRPT DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=80,BLKSIZE=8000)       00016400
+//GO.SYSOUT DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=161,BLKSIZE=16100)         00016500
+//GO.SYSIN DD *                                                         00016600
+/*                                                                      00016700
+/&                                                                      00016800
