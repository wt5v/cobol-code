@@ -0,0 +1,152 @@
+//HERC01N  JOB (COBOL),'INVLIST',CLASS=A,MSGCLASS=H,                    00000101
+//             REGION=8M,TIME=1440,                                     00000200
+//             MSGLEVEL=(1,1)                                           00000300
+//INVLIST  EXEC COBUCG,                                                 00000405
+//             PARM.COB='FLAGW,LOAD,SUPMAP,SIZE=2048K,BUF=1024K'        00000500
+//COB.SYSPUNCH DD DUMMY                                                 00000600
+//COB.SYSIN DD *                                                        00000700
+      ********************************************************          00000800
+      * A COBOL PROGRAM TEMPLATE                                        00000900
+      ********************************************************          00001000
+       IDENTIFICATION DIVISION.                                         00001100
+       PROGRAM-ID. INVLIST.                                             00001205
+       AUTHOR. KRIS W KEENER.                                           00001300
+       INSTALLATION.   THE LAB.                                         00001400
+       DATE-WRITTEN.   AUGUST 08 2026.                                  00001500
+       DATE-COMPILED.  AUGUST 08 2026.                                  00001600
+       SECURITY. HOME USE ONLY.                                         00001700
+       REMARKS. READ-ONLY INVENTORY VALUATION REPORT -- A FULL          00001801
+           SEQUENTIAL PASS OF INVMAST WITH A GRAND-TOTAL EXTENDED       00001900
+           VALUE.                                                       00002000
+      *>                                                                00002100
+      *>                                                                00002200
+       ENVIRONMENT DIVISION.                                            00002300
+      **                                                                00002400
+       CONFIGURATION SECTION.                                           00002500
+       SOURCE-COMPUTER.    IBM-370.                                     00002600
+       OBJECT-COMPUTER.    IBM-370.                                     00002700
+      **                                                                00002800
+       INPUT-OUTPUT SECTION.                                            00002900
+      *                                                                 00003000
+       FILE-CONTROL.                                                    00003100
+           SELECT INVMAST  ASSIGN TO UT-I-INVMAST                       00003200
+                           ORGANIZATION IS INDEXED                      00003300
+                           ACCESS IS SEQUENTIAL                         00003400
+                           RECORD KEY IS MR-ITEM-NO                     00003500
+                           FILE STATUS IS INVMAST-ERROR-CODE.           00003600
+           SELECT INVRPT   ASSIGN TO UT-S-INVRPT.                       00003700
+      *>                                                                00003800
+       DATA DIVISION.                                                   00003900
+      *                                                                 00004000
+       FILE SECTION.                                                    00004100
+      *                                                                 00004200
+       FD  INVMAST                                                      00004300
+           LABEL RECORDS ARE STANDARD                                   00004400
+           RECORD CONTAINS 50 CHARACTERS.                               00004500
+      *                                                                 00004600
+       01  MASTER-RECORD-AREA.                                          00004700
+           05  MR-ITEM-NO                  PIC X(5).                    00004800
+           05  FILLER                      PIC X(45).                   00004900
+      *                                                                 00005000
+       FD  INVRPT                                                       00005100
+           LABEL RECORDS ARE STANDARD                                   00005200
+           RECORD CONTAINS 80 CHARACTERS.                               00005300
+      *                                                                 00005400
+       01  INVRPT-LINE                      PIC X(80).                  00005500
+      *                                                                 00005600
+       WORKING-STORAGE SECTION.                                         00005700
+      *                                                                 00005800
+       01  SWITCHES.                                                    00005900
+           05  INVMAST-EOF-SWITCH              PIC X   VALUE   'N'.     00006003
+               88  INVMAST-EOF                         VALUE   'Y'.     00006103
+      *                                                                 00006200
+       01  FILE-STATUS-FIELD.                                           00006300
+           05 INVMAST-ERROR-CODE           PIC XX.                      00006400
+      *                                                                 00006500
+       01  WS-EOJ-COUNTERS.                                             00006600
+           05  WS-ITEMS-LISTED-COUNT       PIC 9(7) VALUE ZERO.         00006700
+      *                                                                 00006800
+       01  WS-GRAND-TOTAL-VALUE            PIC S9(9)V99 VALUE ZERO.     00006900
+      *                                                                 00007000
+       01  WS-EXTENDED-VALUE                PIC S9(9)V99.               00007100
+      *                                                                 00007200
+       01  INVENTORY-MASTER-RECORD.                                     00007300
+           05  IM-DESCRIPTIVE-DATA.                                     00007400
+               10  IM-ITEM-NO              PIC X(5).                    00007500
+               10  IM-ITEM-DESC            PIC X(20).                   00007600
+               10  IM-UNIT-COST            PIC S999V99.                 00007700
+               10  IM-UNIT-PRICE           PIC S999V99.                 00007800
+           05  IM-INVENTORY-DATA.                                       00007900
+               10  IM-REORDER-POINT        PIC S9(5).                   00008000
+               10  IM-ON-HAND              PIC S9(5).                   00008100
+               10  IM-ON-ORDER             PIC S9(5).                   00008200
+      *                                                                 00008300
+       01  INVRPT-DETAIL.                                               00008400
+           05  ID-ITEM-NO                  PIC X(5).                    00008500
+           05  FILLER                      PIC X(3)  VALUE SPACES.      00008600
+           05  ID-ITEM-DESC                PIC X(20).                   00008700
+           05  FILLER                      PIC X(3)  VALUE SPACES.      00008800
+           05  ID-ON-HAND                  PIC -(4)9.                   00008900
+           05  FILLER                      PIC X(3)  VALUE SPACES.      00009000
+           05  ID-UNIT-COST                PIC -(3)9.99.                00009100
+           05  FILLER                      PIC X(3)  VALUE SPACES.      00009200
+           05  ID-EXTENDED-VALUE           PIC -(8)9.99.                00009300
+           05  FILLER                      PIC X(15) VALUE SPACES.      00009400
+      *                                                                 00009500
+       01  INVRPT-TOTAL.                                                00009600
+           05  FILLER                      PIC X(28) VALUE SPACES.      00009700
+           05  FILLER                      PIC X(13) VALUE               00009800
+               'GRAND TOTAL  '.                                         00009900
+           05  IT-GRAND-TOTAL-VALUE        PIC -(8)9.99.                00010000
+           05  FILLER                      PIC X(27) VALUE SPACES.      00010100
+      *>                                                                00010200
+       PROCEDURE DIVISION.                                              00010300
+      *                                                                 00010400
+       000-LIST-INVENTORY-VALUATION.                                    00010500
+           OPEN    INPUT    INVMAST, OUTPUT  INVRPT.                    00010600
+           IF INVMAST-ERROR-CODE NOT = '00'                             00010700
+               DISPLAY 'INVLIST   A 1   OPEN ERROR FOR INVMAST'         00010800
+               DISPLAY 'INVLIST   A 1   FILE STATUS = '                 00010900
+                   INVMAST-ERROR-CODE                                   00011000
+               STOP RUN.                                                00011100
+           PERFORM 300-PROCESS-INVENTORY-MASTER                         00011200
+               UNTIL INVMAST-EOF                                        00011300
+           PERFORM 400-WRITE-GRAND-TOTAL.                               00011400
+           CLOSE   INVMAST, INVRPT.                                     00011500
+           DISPLAY 'INVLIST LISTED=' WS-ITEMS-LISTED-COUNT.             00011600
+           STOP RUN.                                                    00011700
+      *                                                             00011800
+       300-PROCESS-INVENTORY-MASTER.                                    00011900
+               PERFORM 310-READ-INVENTORY-MASTER.                       00012000
+               IF NOT INVMAST-EOF                                       00012100
+                   PERFORM 320-WRITE-INVENTORY-DETAIL.                  00012200
+      *                                                             00012300
+       310-READ-INVENTORY-MASTER.                                       00012400
+               READ INVMAST INTO INVENTORY-MASTER-RECORD                00012500
+                   AT  END                                              00012600
+                       MOVE 'Y' TO INVMAST-EOF-SWITCH.                  00012700
+      *                                                             00012800
+       320-WRITE-INVENTORY-DETAIL.                                      00012900
+               COMPUTE WS-EXTENDED-VALUE =                              00013000
+                   IM-ON-HAND * IM-UNIT-COST.                           00013100
+               MOVE    IM-ITEM-NO        TO ID-ITEM-NO                  00013200
+               MOVE    IM-ITEM-DESC      TO ID-ITEM-DESC                00013300
+               MOVE    IM-ON-HAND        TO ID-ON-HAND                  00013400
+               MOVE    IM-UNIT-COST      TO ID-UNIT-COST                00013500
+               MOVE    WS-EXTENDED-VALUE TO ID-EXTENDED-VALUE           00013600
+               WRITE   INVRPT-LINE FROM INVRPT-DETAIL.                  00013700
+               ADD     WS-EXTENDED-VALUE TO WS-GRAND-TOTAL-VALUE.       00013800
+               ADD     1 TO WS-ITEMS-LISTED-COUNT.                      00013900
+      *                                                             00014000
+       400-WRITE-GRAND-TOTAL.                                           00014100
+               MOVE    WS-GRAND-TOTAL-VALUE TO IT-GRAND-TOTAL-VALUE     00014200
+               WRITE   INVRPT-LINE FROM INVRPT-TOTAL.                   00014300
+      *>                                                                00014500
+/*                                                                      00014600
+//COB.SYSLIB DD DSNAME=SYS1.COBLIB,DISP=SHR                             00014700
+//COB.INVMAST DD DSNAME=HERC01.SAMPLE.INVMAST,DISP=SHR                   00014800
+//COB.INVRPT DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=80,BLKSIZE=8000)          00014900
+//GO.SYSOUT DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=161,BLKSIZE=16100)         00015100
+//GO.SYSIN DD *                                                         00015200
+/*                                                                      00015300
+/&                                                                      00015400
